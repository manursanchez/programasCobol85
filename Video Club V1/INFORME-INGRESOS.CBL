@@ -0,0 +1,346 @@
+        IDENTIFICATION DIVISION.
+         PROGRAM-ID. INFORME-INGRESOS.
+        ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+              SELECT OPTIONAL ALQUILER ASSIGN TO DISK "ALQUILER.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS N-SALIDA
+              ALTERNATE RECORD KEY IS CODI-SOCIO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODI-PELI WITH DUPLICATES
+              FILE STATUS IS ESTADO-ALQUILER.
+
+              SELECT IMPRE ASSIGN TO PRINTER 'PRN'
+              FILE STATUS IS ESTADO-IMPRESORA.
+
+        DATA DIVISION.
+        FILE SECTION.
+          FD ALQUILER LABEL RECORD STANDARD.
+          01 REG-ALQUILER.
+           02 N-SALIDA PIC X(8).
+           02 FECHA-ALQ.
+            03 DIA PIC 99.
+            03 MES PIC 99.
+            03 ANO PIC 9999.
+           02 CODI-SOCIO PIC X(5).
+           02 CODI-PELI PIC X(6).
+           02 PRECI-ALQ PIC 9(4).
+           02 DEVUELTA PIC X.
+           02 FECHA-DEV.
+            03 DIA-DEV PIC 99.
+            03 MES-DEV PIC 99.
+            03 ANO-DEV PIC 9999.
+           02 RECARGO-MORA PIC 9(4).
+
+         FD IMPRE LABEL RECORD STANDARD.
+          01 REG-IMPRE PIC X(80).
+
+        WORKING-STORAGE SECTION.
+         77 ESTADO-ALQUILER PIC XX.
+         77 ESTADO-IMPRESORA PIC XX.
+         77 RES PIC X.
+          88 CORRECTOS VALUE 'S' 's' 'N' 'n'.
+         77 TECLA PIC 99.
+          88 ESC VALUE 27.
+          88 ABA VALUE 53.
+          88 F3 VALUE 03.
+         77 ESPERA PIC X.
+         77 CONT PIC 99.
+         77 FIN-FICHERO PIC X.
+         77 HAY-DATOS PIC X.
+         77 PANT PIC 99.
+         77 IMPORTE PIC 9(5).
+         77 FECHA-CLAVE PIC 9(8).
+         77 MES-CLAVE PIC 9(6).
+         77 FECHA-ANTERIOR PIC 9(8) VALUE ZEROS.
+         77 MES-ANTERIOR PIC 9(6) VALUE ZEROS.
+         77 TOTAL-DIA PIC 9(7) VALUE ZEROS.
+         77 TOTAL-MES PIC 9(7) VALUE ZEROS.
+         77 TOTAL-GENERAL PIC 9(7) VALUE ZEROS.
+
+         01 CABECERA.
+          02 FILLER PIC X(26) VALUE SPACES.
+          02 FILLER PIC X(28) VALUE "INFORME DE INGRESOS".
+          02 FILLER PIC X(26) VALUE SPACES.
+
+         01 REGISTRO-DETALLE.
+          02 FEC-REG PIC 9(8).
+          02 FILLER PIC X VALUE SPACES.
+          02 SOC-REG PIC X(5).
+          02 FILLER PIC X VALUE SPACES.
+          02 PEL-REG PIC X(6).
+          02 FILLER PIC X VALUE SPACES.
+          02 IMP-REG PIC ZZZZ9.
+
+         01 REGISTRO-SUB-DIA.
+          02 FILLER PIC X(12) VALUE "  Total dia ".
+          02 DIA-SUB PIC 9(8).
+          02 FILLER PIC X(2) VALUE ": ".
+          02 TOT-DIA-SUB PIC ZZZZZZ9.
+
+         01 REGISTRO-SUB-MES.
+          02 FILLER PIC X(12) VALUE " Total mes  ".
+          02 MES-SUB PIC 9(6).
+          02 FILLER PIC X(2) VALUE ": ".
+          02 TOT-MES-SUB PIC ZZZZZZ9.
+
+         01 REGISTRO-TOTAL.
+          02 FILLER PIC X(20) VALUE "TOTAL GENERAL...: ".
+          02 TOT-GRAL PIC ZZZZZZ9.
+
+        SCREEN SECTION.
+         01 AYUDA.
+          02 'F3: IMPRIMIR LISTADO'
+               COL 10 LINE 22.
+          02 'FLECHA ABAJO: MAS REGISTROS , ESC: VUELVE MENU PPAL'
+               COL 12 LINE 23.
+         01 PANTALLA.
+          02 FOREGROUND BROWN.
+          02 'FECHA' COL 10 LINE 4.
+          02 'SOCIO' COL 19 LINE 4.
+          02 'PELICULA' COL 25 LINE 4.
+          02 'IMPORTE' COL 32 LINE 4.
+
+         01 AZUL.
+          02 BACKGROUND BLUE.
+          02 FOREGROUND WHITE.
+         01 NEGRO.
+          02 BACKGROUND BLACK.
+
+        PROCEDURE DIVISION.
+         INICIO.
+               PERFORM ABRIR-FICHERO.
+               DISPLAY NEGRO.
+               DISPLAY SPACES ERASE.
+               PERFORM PONE-PANTALLA.
+               DISPLAY AZUL.
+               IF ESTADO-ALQUILER NOT EQUAL '00'
+                   PERFORM NO-ARCHIVO
+               ELSE
+                  MOVE 1 TO PANT
+                  MOVE 'N' TO FIN-FICHERO
+                  MOVE 'N' TO HAY-DATOS
+                  MOVE 6 TO CONT
+                  MOVE ZEROS TO FECHA-ANTERIOR
+                  MOVE ZEROS TO MES-ANTERIOR
+                  MOVE ZEROS TO TOTAL-DIA
+                  MOVE ZEROS TO TOTAL-MES
+                  MOVE ZEROS TO TOTAL-GENERAL
+                  MOVE LOW-VALUES TO N-SALIDA
+                  START ALQUILER KEY > N-SALIDA INVALID KEY
+                    MOVE 'S' TO FIN-FICHERO
+                  END-START
+                  IF FIN-FICHERO = 'N'
+                     READ ALQUILER NEXT RECORD
+                        AT END MOVE 'S' TO FIN-FICHERO
+                     END-READ
+                  END-IF
+                  PERFORM UNTIL ESC OR FIN-FICHERO = 'S'
+                     MOVE 'S' TO HAY-DATOS
+                     COMPUTE FECHA-CLAVE =
+                        ANO * 10000 + MES * 100 + DIA
+                     COMPUTE MES-CLAVE = ANO * 100 + MES
+                     IF FECHA-CLAVE NOT = FECHA-ANTERIOR AND
+                        FECHA-ANTERIOR NOT = ZEROS
+                        PERFORM MOSTRAR-SUBTOTAL-DIA
+                     END-IF
+                     IF MES-CLAVE NOT = MES-ANTERIOR AND
+                        MES-ANTERIOR NOT = ZEROS
+                        PERFORM MOSTRAR-SUBTOTAL-MES
+                     END-IF
+                     IF FECHA-CLAVE NOT = FECHA-ANTERIOR
+                        MOVE FECHA-CLAVE TO FECHA-ANTERIOR
+                        MOVE ZEROS TO TOTAL-DIA
+                     END-IF
+                     IF MES-CLAVE NOT = MES-ANTERIOR
+                        MOVE MES-CLAVE TO MES-ANTERIOR
+                        MOVE ZEROS TO TOTAL-MES
+                     END-IF
+                     COMPUTE IMPORTE = PRECI-ALQ + RECARGO-MORA
+                     ADD IMPORTE TO TOTAL-DIA
+                     ADD IMPORTE TO TOTAL-MES
+                     ADD IMPORTE TO TOTAL-GENERAL
+                     MOVE FECHA-CLAVE TO FEC-REG
+                     MOVE CODI-SOCIO TO SOC-REG
+                     MOVE CODI-PELI TO PEL-REG
+                     MOVE IMPORTE TO IMP-REG
+                     DISPLAY REGISTRO-DETALLE LINE CONT POSITION 10
+                     READ ALQUILER NEXT RECORD
+                        AT END MOVE 'S' TO FIN-FICHERO
+                     END-READ
+                     IF FIN-FICHERO = 'N'
+                        ADD 1 TO CONT
+                     END-IF
+                     IF CONT = 16 OR FIN-FICHERO = 'S'
+                       PERFORM UNTIL F3 OR ABA OR ESC
+                          ACCEPT RES POSITION 71 LINE 23 UPDATE
+                          ACCEPT TECLA FROM ESCAPE KEY
+                       END-PERFORM
+                       MOVE ' ' TO RES
+                       IF CONT = 16
+                         MOVE 6 TO CONT
+                         ADD 1 TO PANT
+                       END-IF
+                       IF F3
+                          PERFORM IMPRIMIR-LISTADO
+                       END-IF
+                       IF ABA AND PANT > 1 AND FIN-FICHERO = 'N'
+                         PERFORM PONE-PANTALLA
+                       END-IF
+                       IF NOT ESC
+                          MOVE 0 TO TECLA
+                       END-IF
+                     END-IF
+                  END-PERFORM
+                  IF FIN-FICHERO = 'S' AND HAY-DATOS = 'S' AND NOT ESC
+                     PERFORM MOSTRAR-SUBTOTAL-DIA
+                     PERFORM MOSTRAR-SUBTOTAL-MES
+                     PERFORM MOSTRAR-TOTAL-GENERAL
+                  END-IF
+                  IF HAY-DATOS = 'N'
+                     PERFORM NO-ARCHIVO
+                  END-IF
+               END-IF.
+               PERFORM CERRAR-FICHERO
+               DISPLAY AZUL.
+               IF NOT ESC
+                 DISPLAY 'PULSA UNA TECLA PARA CONTINUAR' POSITION 28
+                       LINE 23
+                 ACCEPT ESPERA POSITION 71 LINE 23
+               END-IF.
+             EXIT PROGRAM.
+
+         ABRIR-FICHERO.
+               OPEN INPUT ALQUILER.
+               IF ESTADO-ALQUILER NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                               LINE 25 POSITION 30 ESTADO-ALQUILER
+                 ACCEPT ESPERA
+               END-IF.
+
+         CERRAR-FICHERO.
+               CLOSE ALQUILER.
+
+         MOSTRAR-SUBTOTAL-DIA.
+               IF CONT < 16
+                  MOVE FECHA-ANTERIOR TO DIA-SUB
+                  MOVE TOTAL-DIA TO TOT-DIA-SUB
+                  DISPLAY REGISTRO-SUB-DIA LINE CONT POSITION 20
+                  ADD 1 TO CONT
+               END-IF.
+
+         MOSTRAR-SUBTOTAL-MES.
+               IF CONT < 16
+                  MOVE MES-ANTERIOR TO MES-SUB
+                  MOVE TOTAL-MES TO TOT-MES-SUB
+                  DISPLAY REGISTRO-SUB-MES LINE CONT POSITION 20
+                  ADD 1 TO CONT
+               END-IF.
+
+         MOSTRAR-TOTAL-GENERAL.
+               IF CONT < 16
+                  MOVE TOTAL-GENERAL TO TOT-GRAL
+                  DISPLAY REGISTRO-TOTAL LINE CONT POSITION 20
+                  ADD 1 TO CONT
+               END-IF.
+
+         NO-ARCHIVO.
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY 'NO HAY ALQUILERES PARA LISTAR'
+                       POSITION 28 LINE 22 BLINK.
+
+         PONE-PANTALLA.
+               DISPLAY AZUL
+               CALL 'S-WINDOW' USING 03 78 02 18
+               CANCEL 'S-WINDOW'
+               DISPLAY ' INFORME DE INGRESOS ' POSITION 29 LINE 2
+                       REVERSE
+               DISPLAY PANTALLA
+               DISPLAY AZUL
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY AYUDA.
+
+         IMPRIMIR-LISTADO.
+               OPEN OUTPUT IMPRE
+               IF ESTADO-IMPRESORA = '00'
+                  WRITE REG-IMPRE FROM CABECERA
+                      BEFORE ADVANCING 2 LINES
+                  END-WRITE
+                  MOVE ZEROS TO FECHA-ANTERIOR
+                  MOVE ZEROS TO MES-ANTERIOR
+                  MOVE ZEROS TO TOTAL-DIA
+                  MOVE ZEROS TO TOTAL-MES
+                  MOVE ZEROS TO TOTAL-GENERAL
+                  MOVE LOW-VALUES TO N-SALIDA
+                  MOVE 'N' TO FIN-FICHERO
+                  START ALQUILER KEY > N-SALIDA INVALID KEY
+                    MOVE 'S' TO FIN-FICHERO
+                  END-START
+                  IF FIN-FICHERO = 'N'
+                     READ ALQUILER NEXT RECORD
+                        AT END MOVE 'S' TO FIN-FICHERO
+                     END-READ
+                  END-IF
+                  PERFORM UNTIL FIN-FICHERO = 'S'
+                     COMPUTE FECHA-CLAVE =
+                        ANO * 10000 + MES * 100 + DIA
+                     COMPUTE MES-CLAVE = ANO * 100 + MES
+                     IF FECHA-CLAVE NOT = FECHA-ANTERIOR AND
+                        FECHA-ANTERIOR NOT = ZEROS
+                        MOVE FECHA-ANTERIOR TO DIA-SUB
+                        MOVE TOTAL-DIA TO TOT-DIA-SUB
+                        WRITE REG-IMPRE FROM REGISTRO-SUB-DIA
+                        END-WRITE
+                        MOVE ZEROS TO TOTAL-DIA
+                     END-IF
+                     IF MES-CLAVE NOT = MES-ANTERIOR AND
+                        MES-ANTERIOR NOT = ZEROS
+                        MOVE MES-ANTERIOR TO MES-SUB
+                        MOVE TOTAL-MES TO TOT-MES-SUB
+                        WRITE REG-IMPRE FROM REGISTRO-SUB-MES
+                        END-WRITE
+                        MOVE ZEROS TO TOTAL-MES
+                     END-IF
+                     MOVE FECHA-CLAVE TO FECHA-ANTERIOR
+                     MOVE MES-CLAVE TO MES-ANTERIOR
+                     COMPUTE IMPORTE = PRECI-ALQ + RECARGO-MORA
+                     ADD IMPORTE TO TOTAL-DIA
+                     ADD IMPORTE TO TOTAL-MES
+                     ADD IMPORTE TO TOTAL-GENERAL
+                     MOVE FECHA-CLAVE TO FEC-REG
+                     MOVE CODI-SOCIO TO SOC-REG
+                     MOVE CODI-PELI TO PEL-REG
+                     MOVE IMPORTE TO IMP-REG
+                     WRITE REG-IMPRE FROM REGISTRO-DETALLE
+                     END-WRITE
+                     READ ALQUILER NEXT RECORD
+                        AT END MOVE 'S' TO FIN-FICHERO
+                     END-READ
+                  END-PERFORM
+                  IF FECHA-ANTERIOR NOT = ZEROS
+                     MOVE FECHA-ANTERIOR TO DIA-SUB
+                     MOVE TOTAL-DIA TO TOT-DIA-SUB
+                     WRITE REG-IMPRE FROM REGISTRO-SUB-DIA
+                     END-WRITE
+                     MOVE MES-ANTERIOR TO MES-SUB
+                     MOVE TOTAL-MES TO TOT-MES-SUB
+                     WRITE REG-IMPRE FROM REGISTRO-SUB-MES
+                     END-WRITE
+                     MOVE TOTAL-GENERAL TO TOT-GRAL
+                     WRITE REG-IMPRE FROM REGISTRO-TOTAL
+                     END-WRITE
+                  END-IF
+                  MOVE 01 TO TECLA
+               ELSE
+                  PERFORM NO-IMPRE
+               END-IF
+               CLOSE IMPRE.
+
+         NO-IMPRE.
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY 'ERROR DE IMPRESION' ESTADO-IMPRESORA
+                       POSITION 29 LINE 22 BLINK.
