@@ -0,0 +1,283 @@
+	IDENTIFICATION DIVISION.
+	 PROGRAM-ID. LISTADO-DIRECTOR.
+	ENVIRONMENT DIVISION.
+	 INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	      SELECT OPTIONAL PELICULA ASSIGN TO DISK "PELICULA.DAT"
+	      ORGANIZATION IS INDEXED
+	      ACCESS MODE IS DYNAMIC
+	      RECORD KEY IS COD-PELI
+	      ALTERNATE RECORD KEY IS TITULO
+	      ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+	      ALTERNATE RECORD KEY IS DIRECTOR WITH DUPLICATES
+	      FILE STATUS IS ESTADO-PELICULA.
+
+	      SELECT IMPRE ASSIGN TO PRINTER 'PRN'
+	      FILE STATUS IS ESTADO-IMPRESORA.
+
+	DATA DIVISION.
+	FILE SECTION.
+	  FD PELICULA LABEL RECORD STANDARD.
+	  01 REG-PELICULA.
+	   02 COD-PELI PIC X(6).
+	   02 TITULO PIC X(30).
+	   02 GENERO PIC X(15).
+	   02 DIRECTOR PIC X(25).
+	   02 PRECIO PIC 9(4).
+	   02 CLASE-PELICULA PIC 9.
+	   02 CLASE-PRECIO PIC 9.
+	   02 NUM-COPIAS PIC 99.
+	   02 COPIAS-ALQUILADAS PIC 99.
+	   02 DISPONIBLE PIC X.
+
+	 FD IMPRE LABEL RECORD STANDARD.
+	  01 REG-IMPRE PIC X(80).
+
+
+	 WORKING-STORAGE SECTION.
+	  77 ESTADO-PELICULA PIC XX.
+	  77 ESTADO-IMPRESORA PIC XX.
+	  77 RES PIC X.
+	   88 CORRECTOS VALUE 'S' 's' 'N' 'n'.
+	  77 TECLA PIC 99.
+	   88 ESC VALUE 27.
+	   88 ABA VALUE 53.
+	   88 F3 VALUE 03.
+	  77 ESPERA PIC X.
+	  77 CONT PIC 99.
+	  77 FIN-FICHERO PIC X.
+	  77 HAY-PEL PIC X.
+	  77 PANT PIC 99.
+	  77 DIRECTOR-BUSCADO PIC X(25).
+	  77 DIRECTOR-ANTERIOR PIC X(25).
+	  77 CONT-DIRECTOR PIC 9(4).
+
+	  01 CABECERA.
+	   02 FILLER PIC X(30) VALUE SPACES.
+	   02 FILLER PIC X(25) VALUE "FILMOGRAFIA POR DIRECTOR".
+	   02 FILLER PIC X(25) VALUE SPACES.
+
+	  01 REGISTRO-TITULO.
+	   02 TIT PIC X(30).
+	   02 FILLER PIC X VALUE SPACES.
+	   02 GEN PIC X(15).
+	   02 FILLER PIC X VALUE SPACES.
+	   02 DIR PIC X(25).
+
+	  01 REGISTRO-SUBTOTAL.
+	   02 FILLER PIC X(10) VALUE "  Total ".
+	   02 DIR-SUB PIC X(25).
+	   02 FILLER PIC X(2) VALUE ": ".
+	   02 TOT-SUB PIC ZZZ9.
+	   02 FILLER PIC X(9) VALUE " titulos".
+
+	 SCREEN SECTION.
+	  01 AYUDA.
+	   02 'F3: IMPRIMIR LISTADO'
+		COL 10 LINE 22.
+	   02 'FLECHA ABAJO: MAS PELICULAS , ESC: VUELVE MENU PPAL'
+		COL 15 LINE 23.
+	  01 PANTALLA.
+	   02 FOREGROUND BROWN.
+	   02 'CODIGO' COL 5 LINE 4.
+	   02 'TITULO' COL 11 LINE 4.
+	   02 'GENERO' COL 41 LINE 4.
+	   02 'DIRECTOR' COL 56 LINE 4.
+
+	  01 AZUL.
+	   02 BACKGROUND BLUE.
+	   02 FOREGROUND WHITE.
+	  01 NEGRO.
+	   02 BACKGROUND BLACK.
+
+	PROCEDURE DIVISION.
+	 INICIO.
+		PERFORM ABRIR-FICHERO.
+		DISPLAY NEGRO.
+		DISPLAY SPACES ERASE.
+		PERFORM PONE-PANTALLA.
+		DISPLAY AZUL.
+		IF ESTADO-PELICULA NOT EQUAL '00'
+			PERFORM NO-ARCHIVO
+		ELSE
+		   PERFORM PEDIR-DIRECTOR
+		   MOVE 1 TO PANT
+		   MOVE 'N' TO FIN-FICHERO
+		   MOVE 'N' TO HAY-PEL
+		   MOVE 6 TO CONT
+		   MOVE SPACES TO DIRECTOR-ANTERIOR
+		   MOVE 0 TO CONT-DIRECTOR
+		   MOVE DIRECTOR-BUSCADO TO DIRECTOR
+		   START PELICULA KEY >= DIRECTOR INVALID KEY
+			MOVE 'S' TO FIN-FICHERO
+		   END-START
+		   IF FIN-FICHERO = 'N'
+		      READ PELICULA NEXT RECORD
+			 AT END MOVE 'S' TO FIN-FICHERO
+		      END-READ
+		   END-IF
+		   PERFORM UNTIL ESC
+		      MOVE 'S' TO HAY-PEL
+		      IF DIRECTOR NOT = DIRECTOR-ANTERIOR AND
+			 DIRECTOR-ANTERIOR NOT = SPACES
+			 PERFORM MOSTRAR-SUBTOTAL
+		      END-IF
+		      IF DIRECTOR NOT = DIRECTOR-ANTERIOR
+			 MOVE DIRECTOR TO DIRECTOR-ANTERIOR
+			 MOVE 0 TO CONT-DIRECTOR
+		      END-IF
+		      ADD 1 TO CONT-DIRECTOR
+		      DISPLAY COD-PELI POSITION 5
+			 LINE CONT
+		      DISPLAY TITULO
+			 POSITION 11 LINE CONT
+		      DISPLAY GENERO POSITION 41
+			 LINE CONT
+		      DISPLAY DIRECTOR POSITION 56
+			 LINE CONT
+		      IF FIN-FICHERO = 'N'
+			 READ PELICULA NEXT RECORD
+			   AT END MOVE 'S' TO FIN-FICHERO
+			 END-READ
+		      END-IF
+		      IF FIN-FICHERO = 'N'
+			 ADD 1 TO CONT
+		      END-IF
+		      IF CONT = 16 OR FIN-FICHERO = 'S'
+			PERFORM UNTIL F3 OR ABA
+				OR ESC
+			   ACCEPT RES POSITION 71 LINE 23 UPDATE
+			   ACCEPT TECLA FROM ESCAPE KEY
+			END-PERFORM
+			MOVE ' ' TO RES
+			IF CONT = 16
+			  MOVE 6 TO CONT
+			  ADD 1 TO PANT
+			END-IF
+			IF F3
+			   PERFORM IMPRIMIR-LISTADO
+			END-IF
+			IF ABA AND PANT > 1 AND FIN-FICHERO = 'N'
+			  PERFORM PONE-PANTALLA
+			END-IF
+			IF NOT ESC
+			   MOVE 0 TO TECLA
+			END-IF
+
+		       END-IF
+
+		     END-PERFORM
+		IF FIN-FICHERO = 'S' AND DIRECTOR-ANTERIOR NOT = SPACES
+		   PERFORM MOSTRAR-SUBTOTAL
+		END-IF
+		IF HAY-PEL = 'N'
+			PERFORM NO-ARCHIVO
+		END-IF
+
+		END-IF.
+		PERFORM CERRAR-FICHERO
+		DISPLAY AZUL.
+		IF NOT ESC
+		  DISPLAY 'PULSA UNA TECLA PARA CONTINUAR' POSITION 28
+			LINE 23
+		  ACCEPT ESPERA POSITION 71 LINE 23
+		END-IF.
+	      EXIT PROGRAM.
+
+	 ABRIR-FICHERO.
+		OPEN INPUT PELICULA.
+		IF ESTADO-PELICULA NOT = "00"
+		  DISPLAY "Estado Del Archivo: "
+				 LINE 25 POSITION 30 ESTADO-PELICULA
+		  ACCEPT ESPERA
+		END-IF.
+
+	 CERRAR-FICHERO.
+		CLOSE PELICULA.
+
+	 PEDIR-DIRECTOR.
+		DISPLAY AZUL
+		CALL 'S-WINDOW' USING 03 78 19 20
+		CANCEL 'S-WINDOW'
+		MOVE SPACES TO DIRECTOR-BUSCADO
+		DISPLAY 'Director inicial (ENTER = todos):'
+			POSITION 15 LINE 19
+		ACCEPT DIRECTOR-BUSCADO POSITION 50 LINE 19 TAB NO BEEP.
+
+	 MOSTRAR-SUBTOTAL.
+		IF CONT < 16
+		   MOVE DIRECTOR-ANTERIOR TO DIR-SUB
+		   MOVE CONT-DIRECTOR TO TOT-SUB
+		   DISPLAY REGISTRO-SUBTOTAL LINE CONT POSITION 20
+		   ADD 1 TO CONT
+		END-IF.
+
+	 NO-ARCHIVO.
+		CALL 'S-WINDOW' USING 03 78 21 24
+		CANCEL 'S-WINDOW'
+		DISPLAY 'NO HAY PELICULAS PARA LISTAR'
+			POSITION 29 LINE 22 BLINK.
+
+	 PONE-PANTALLA.
+		DISPLAY AZUL
+		CALL 'S-WINDOW' USING 03 78 02 18
+		CANCEL 'S-WINDOW'
+		DISPLAY ' FILMOGRAFIA POR DIRECTOR ' POSITION 28 LINE 2
+			REVERSE
+		DISPLAY PANTALLA
+		DISPLAY AZUL
+		CALL 'S-WINDOW' USING 03 78 21 24
+		CANCEL 'S-WINDOW'
+		DISPLAY AYUDA.
+
+	 IMPRIMIR-LISTADO.
+		OPEN OUTPUT IMPRE
+		IF ESTADO-IMPRESORA = '00'
+		   WRITE REG-IMPRE FROM CABECERA
+		       BEFORE ADVANCING 2 LINES
+		   END-WRITE
+		   MOVE LOW-VALUE TO DIRECTOR
+		   MOVE 'N' TO FIN-FICHERO
+		   MOVE SPACES TO DIRECTOR-ANTERIOR
+		   MOVE 0 TO CONT-DIRECTOR
+		   START PELICULA KEY > DIRECTOR
+		   READ PELICULA NEXT RECORD
+			AT END MOVE 'S' TO FIN-FICHERO
+		   END-READ
+		   PERFORM UNTIL FIN-FICHERO = 'S'
+		      IF DIRECTOR NOT = DIRECTOR-ANTERIOR AND
+			 DIRECTOR-ANTERIOR NOT = SPACES
+			 MOVE DIRECTOR-ANTERIOR TO DIR-SUB
+			 MOVE CONT-DIRECTOR TO TOT-SUB
+			 WRITE REG-IMPRE FROM REGISTRO-SUBTOTAL
+			 END-WRITE
+			 MOVE 0 TO CONT-DIRECTOR
+		      END-IF
+		      MOVE DIRECTOR TO DIRECTOR-ANTERIOR
+		      ADD 1 TO CONT-DIRECTOR
+		      MOVE TITULO TO TIT
+		      MOVE GENERO TO GEN
+		      MOVE DIRECTOR TO DIR
+		      WRITE REG-IMPRE FROM REGISTRO-TITULO
+		      END-WRITE
+		      READ PELICULA NEXT RECORD
+			AT END MOVE 'S' TO FIN-FICHERO
+		      END-READ
+		   END-PERFORM
+		   IF DIRECTOR-ANTERIOR NOT = SPACES
+		      MOVE DIRECTOR-ANTERIOR TO DIR-SUB
+		      MOVE CONT-DIRECTOR TO TOT-SUB
+		      WRITE REG-IMPRE FROM REGISTRO-SUBTOTAL
+		      END-WRITE
+		   END-IF
+		   MOVE 01 TO TECLA
+		ELSE
+		   PERFORM NO-IMPRE
+		END-IF
+		CLOSE IMPRE.
+
+	 NO-IMPRE.
+		CALL 'S-WINDOW' USING 03 78 21 24
+		CANCEL 'S-WINDOW'
+		DISPLAY 'ERROR DE IMPRESION' ESTADO-IMPRESORA
+			POSITION 29 LINE 22 BLINK.
