@@ -0,0 +1,60 @@
+        IDENTIFICATION DIVISION.
+         PROGRAM-ID. AUDITORIA.
+
+        ENVIRONMENT DIVISION.
+
+          INPUT-OUTPUT SECTION.
+
+          FILE-CONTROL.
+               SELECT OPTIONAL AUDITORIA ASSIGN TO DISK
+                                             "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ESTADO-AUDITORIA.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+          FD AUDITORIA LABEL RECORD STANDARD.
+          01 REG-AUDITORIA PIC X(80).
+
+        WORKING-STORAGE SECTION.
+         77 ESTADO-AUDITORIA PIC XX.
+         77 FECHA-HORA-SISTEMA PIC X(21).
+
+         01 LINEA-AUDITORIA.
+          02 FECHA-AUD PIC X(8).
+          02 FILLER PIC X VALUE SPACES.
+          02 HORA-AUD PIC X(6).
+          02 FILLER PIC X VALUE SPACES.
+          02 OPERADOR-AUD PIC X(20).
+          02 FILLER PIC X VALUE SPACES.
+          02 OPERACION-AUD PIC X(10).
+          02 FILLER PIC X VALUE SPACES.
+          02 ENTIDAD-AUD PIC X(10).
+          02 FILLER PIC X VALUE SPACES.
+          02 CLAVE-AUD PIC X(10).
+
+        LINKAGE SECTION.
+         77 LK-OPERACION PIC X(10).
+         77 LK-ENTIDAD PIC X(10).
+         77 LK-CLAVE PIC X(10).
+
+        PROCEDURE DIVISION USING LK-OPERACION LK-ENTIDAD LK-CLAVE.
+          INICIO.
+                OPEN EXTEND AUDITORIA.
+                IF ESTADO-AUDITORIA NOT = "00"
+                  OPEN OUTPUT AUDITORIA
+                END-IF.
+                MOVE FUNCTION CURRENT-DATE TO FECHA-HORA-SISTEMA
+                MOVE FECHA-HORA-SISTEMA(1:8) TO FECHA-AUD
+                MOVE FECHA-HORA-SISTEMA(9:6) TO HORA-AUD
+                ACCEPT OPERADOR-AUD FROM ENVIRONMENT "USER".
+                IF OPERADOR-AUD = SPACES
+                  MOVE "DESCONOCIDO" TO OPERADOR-AUD
+                END-IF.
+                MOVE LK-OPERACION TO OPERACION-AUD
+                MOVE LK-ENTIDAD TO ENTIDAD-AUD
+                MOVE LK-CLAVE TO CLAVE-AUD
+                WRITE REG-AUDITORIA FROM LINEA-AUDITORIA.
+                CLOSE AUDITORIA.
+            EXIT PROGRAM.
