@@ -0,0 +1,229 @@
+        IDENTIFICATION DIVISION.
+          PROGRAM-ID. BAJA-PELICULA.
+
+        ENVIRONMENT DIVISION.
+
+          INPUT-OUTPUT SECTION.
+
+          FILE-CONTROL.
+               SELECT OPTIONAL PELICULA ASSIGN TO DISK "PELICULA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PELI
+               ALTERNATE RECORD KEY IS TITULO
+               ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DIRECTOR WITH DUPLICATES
+               FILE STATUS IS ESTADO-PELICULA.
+
+               SELECT OPTIONAL ALQUILER ASSIGN TO DISK "ALQUILER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS N-SALIDA
+               ALTERNATE RECORD KEY IS CODI-SOCIO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CODI-PELI WITH DUPLICATES
+               FILE STATUS IS ESTADO-ALQUILER.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+          FD PELICULA LABEL RECORD STANDARD.
+          01 REG-PELICULA.
+           02 COD-PELI PIC X(6).
+           02 TITULO PIC X(30).
+           02 GENERO PIC X(15).
+           02 DIRECTOR PIC X(25).
+           02 PRECIO PIC 9(4).
+           02 CLASE-PELICULA PIC 9.
+           02 CLASE-PRECIO PIC 9.
+           02 NUM-COPIAS PIC 99.
+           02 COPIAS-ALQUILADAS PIC 99.
+           02 DISPONIBLE PIC X.
+             88 PELI-RETIRADA VALUE "B".
+
+          FD ALQUILER LABEL RECORD STANDARD.
+          01 REG-ALQUILER.
+           02 N-SALIDA PIC X(8).
+           02 FECHA-ALQ.
+            03 DIA PIC 99.
+            03 MES PIC 99.
+            03 ANO PIC 9999.
+           02 CODI-SOCIO PIC X(5).
+           02 CODI-PELI PIC X(6).
+           02 PRECI-ALQ PIC 9(4).
+           02 DEVUELTA PIC X.
+           02 FECHA-DEV.
+            03 DIA-DEV PIC 99.
+            03 MES-DEV PIC 99.
+            03 ANO-DEV PIC 9999.
+           02 RECARGO-MORA PIC 9(4).
+
+        WORKING-STORAGE SECTION.
+        77 ESTADO-PELICULA PIC XX.
+        77 ESTADO-ALQUILER PIC XX.
+        77 EXISTE PIC X.
+        77 TIENE-ALQUILER-ABIERTO PIC X.
+        77 FIN-FICH PIC X.
+        77 COD-PELI-BUSCADA PIC X(6).
+        77 OPC PIC X.
+          88 OPCION VALUE "N", "n".
+        77 MODO PIC X.
+          88 BORRAR-FICHA VALUE "D", "d".
+          88 DAR-DE-BAJA VALUE "B", "b".
+        77 RES PIC X.
+         88 CORRECTA VALUE 'S' 's' 'N' 'n'.
+        77 AUD-OPERACION PIC X(10).
+        77 AUD-ENTIDAD PIC X(10).
+        77 AUD-CLAVE PIC X(10).
+
+        SCREEN SECTION.
+          01 COLOR-PORTADA.
+            02 BACKGROUND BLUE.
+
+        PROCEDURE DIVISION.
+        INICIO.
+                DISPLAY SPACE ERASE.
+                MOVE 'S' TO OPC.
+                PERFORM ABRIR-FICHERO.
+                PERFORM UNTIL OPCION
+                  PERFORM PORTADA
+                  MOVE 'S' TO EXISTE
+                  ACCEPT COD-PELI LINE 4 POSITION 45
+                  READ PELICULA KEY IS COD-PELI INVALID KEY
+                   MOVE 'N' TO EXISTE
+                  END-READ
+                  IF EXISTE = 'N'
+                    DISPLAY 'Esa pelicula no existe' LINE 21
+                    POSITION 21
+                  ELSE
+                    PERFORM MOSTRAR-FICHA
+                    PERFORM COMPROBAR-ALQUILER-ABIERTO
+                    DISPLAY '(D)ar de baja permanente o (B)orrar ficha?'
+                    LINE 16 POSITION 15
+                    ACCEPT MODO LINE 16 POSITION 60
+                    IF TIENE-ALQUILER-ABIERTO = 'S'
+                      DISPLAY
+                      'Hay un alquiler abierto para esta pelicula,'
+                      LINE 21 POSITION 10
+                      DISPLAY 'no se puede procesar la baja'
+                      LINE 22 POSITION 10
+                    ELSE
+                      DISPLAY "CONFIRMAR (S/N)?" POSITION 30 LINE 18
+                      PERFORM UNTIL CORRECTA
+                         ACCEPT RES POSITION 48 LINE 18
+                      END-PERFORM
+                      IF RES = 'S' OR RES = 's'
+                        EVALUATE TRUE
+                          WHEN BORRAR-FICHA
+                            PERFORM BORRAR-PELICULA
+                          WHEN DAR-DE-BAJA
+                            PERFORM RETIRAR-PELICULA
+                          WHEN OTHER
+                            DISPLAY 'Opcion no valida' LINE 21
+                            POSITION 15
+                        END-EVALUATE
+                      END-IF
+                    END-IF
+                  END-IF
+                  DISPLAY '�DESEA DAR DE BAJA OTRA PELICULA?' LINE 22
+                  POSITION 20
+                  ACCEPT OPC LINE 22 POSITION 54
+                END-PERFORM.
+                PERFORM CERRAR-FICHERO.
+              EXIT PROGRAM.
+
+        ABRIR-FICHERO.
+               OPEN I-O PELICULA.
+               IF ESTADO-PELICULA NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-PELICULA
+                 ACCEPT RES
+               END-IF.
+               OPEN INPUT ALQUILER.
+               IF ESTADO-ALQUILER NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-ALQUILER
+                 ACCEPT RES
+               END-IF.
+
+        PORTADA.
+                DISPLAY COLOR-PORTADA
+                CALL 'S-WINDOW' USING 03 77 02 19
+                CANCEL 'S-WINDOW'
+                DISPLAY ' BAJA DE PELICULA ' LINE 2 POSITION 30
+                REVERSE
+                DISPLAY 'Codigo de Pelicula:' LINE 4 POSITION 25.
+
+        MOSTRAR-FICHA.
+                DISPLAY 'Titulo.....................:'
+                LINE 6 POSITION 10
+                DISPLAY TITULO LINE 6 POSITION 40
+                DISPLAY 'Genero.....................:'
+                LINE 8 POSITION 10
+                DISPLAY GENERO LINE 8 POSITION 40
+                DISPLAY 'Director...................:'
+                LINE 10 POSITION 10
+                DISPLAY DIRECTOR LINE 10 POSITION 40
+                DISPLAY 'Precio.....................:'
+                LINE 12 POSITION 10
+                DISPLAY PRECIO LINE 12 POSITION 40
+                DISPLAY 'Disponible..................:'
+                LINE 14 POSITION 10
+                DISPLAY DISPONIBLE LINE 14 POSITION 40.
+
+        COMPROBAR-ALQUILER-ABIERTO.
+                MOVE 'N' TO TIENE-ALQUILER-ABIERTO
+                MOVE 'N' TO FIN-FICH
+                MOVE COD-PELI TO COD-PELI-BUSCADA
+                MOVE COD-PELI TO CODI-PELI
+                START ALQUILER KEY IS = CODI-PELI INVALID KEY
+                  MOVE 'S' TO FIN-FICH
+                END-START
+                PERFORM UNTIL FIN-FICH = 'S'
+                  READ ALQUILER NEXT RECORD AT END
+                    MOVE 'S' TO FIN-FICH
+                  NOT AT END
+                    IF CODI-PELI NOT = COD-PELI-BUSCADA
+                      MOVE 'S' TO FIN-FICH
+                    ELSE
+                      IF DEVUELTA = 'N'
+                        MOVE 'S' TO TIENE-ALQUILER-ABIERTO
+                        MOVE 'S' TO FIN-FICH
+                      END-IF
+                    END-IF
+                  END-READ
+                END-PERFORM.
+
+        BORRAR-PELICULA.
+                DELETE PELICULA INVALID KEY
+                  DISPLAY 'Error al borrar la ficha' LINE 21
+                  POSITION 15
+                NOT INVALID KEY
+                  DISPLAY 'Pelicula borrada correctamente' LINE 21
+                  POSITION 15
+                  MOVE 'BAJA' TO AUD-OPERACION
+                  MOVE 'PELICULA' TO AUD-ENTIDAD
+                  MOVE COD-PELI TO AUD-CLAVE
+                  CALL 'AUDITORIA' USING AUD-OPERACION AUD-ENTIDAD
+                                          AUD-CLAVE
+                  CANCEL 'AUDITORIA'
+                END-DELETE.
+
+        RETIRAR-PELICULA.
+                MOVE 'B' TO DISPONIBLE
+                REWRITE REG-PELICULA INVALID KEY
+                  DISPLAY 'Error al dar de baja la ficha' LINE 21
+                  POSITION 15
+                NOT INVALID KEY
+                  DISPLAY 'Pelicula retirada correctamente' LINE 21
+                  POSITION 15
+                  MOVE 'RETIRO' TO AUD-OPERACION
+                  MOVE 'PELICULA' TO AUD-ENTIDAD
+                  MOVE COD-PELI TO AUD-CLAVE
+                  CALL 'AUDITORIA' USING AUD-OPERACION AUD-ENTIDAD
+                                          AUD-CLAVE
+                  CANCEL 'AUDITORIA'
+                END-REWRITE.
+
+        CERRAR-FICHERO.
+                CLOSE PELICULA.
+                CLOSE ALQUILER.
