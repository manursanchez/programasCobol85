@@ -0,0 +1,254 @@
+	IDENTIFICATION DIVISION.
+	 PROGRAM-ID. LISTADO-SOCIOS.
+	ENVIRONMENT DIVISION.
+	 INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	      SELECT OPTIONAL SOCIOS ASSIGN TO DISK "SOCIOS.DAT"
+	      ORGANIZATION IS INDEXED
+	      ACCESS MODE IS DYNAMIC
+	      RECORD KEY IS COD-SOCIO
+	      ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+	      ALTERNATE RECORD KEY IS DNI
+	      FILE STATUS IS ESTADO-SOCIOS.
+
+	      SELECT IMPRE ASSIGN TO PRINTER 'PRN'
+	      FILE STATUS IS ESTADO-IMPRESORA.
+
+	DATA DIVISION.
+	FILE SECTION.
+	  FD SOCIOS LABEL RECORD STANDARD.
+	  01 REG-SOCIOS.
+	    02 COD-SOCIO PIC X(5).
+	    02 NOMBRE.
+	     03 APE1 PIC X(12).
+	     03 APE2 PIC X(12).
+	     03 NOMB PIC X(12).
+	    02 DIRECCION PIC X(30).
+	    02 DNI PIC X(10).
+	    02 TELEFONO PIC X(10).
+	    02 FECHA-NAC.
+	     03 DIA-NAC PIC 99.
+	     03 MES-NAC PIC 99.
+	     03 ANO-NAC PIC 9999.
+	    02 FECHA-ALTA-SOCIO.
+	     03 DIA-ALTA-SOCIO PIC 99.
+	     03 MES-ALTA-SOCIO PIC 99.
+	     03 ANO-ALTA-SOCIO PIC 9999.
+	    02 FECHA-CADUCIDAD.
+	     03 DIA-CAD PIC 99.
+	     03 MES-CAD PIC 99.
+	     03 ANO-CAD PIC 9999.
+
+	 FD IMPRE LABEL RECORD STANDARD.
+	  01 REG-IMPRE PIC X(80).
+
+
+	 WORKING-STORAGE SECTION.
+	  77 ESTADO-SOCIOS PIC XX.
+	  77 ESTADO-IMPRESORA PIC XX.
+	  77 RES PIC X.
+	   88 CORRECTOS VALUE 'S' 's' 'N' 'n'.
+	  77 TECLA PIC 99.
+	   88 ESC VALUE 27.
+	   88 ABA VALUE 53.
+	   88 F1 VALUE 01.
+	   88 F2 VALUE 02.
+	   88 F3 VALUE 03.
+	  77 ESPERA PIC X.
+	  77 CONT PIC 99.
+	  77 FIN-FICHERO PIC X.
+	  77 HAY-SOC PIC X.
+	  77 ORDEN PIC X.
+	  77 PANT PIC 99.
+
+	  01 CABECERA.
+	   02 FILLER PIC X(30) VALUE SPACES.
+	   02 FILLER PIC X(20) VALUE "LISTADO DE SOCIOS".
+	   02 FILLER PIC X(30) VALUE SPACES.
+
+	  01 REGISTRO-SOCIO.
+	   02 COD PIC X(5).
+	   02 FILLER PIC X VALUE SPACES.
+	   02 APELL1 PIC X(12).
+	   02 FILLER PIC X VALUE SPACES.
+	   02 APELL2 PIC X(12).
+	   02 FILLER PIC X VALUE SPACES.
+	   02 NOM PIC X(12).
+	   02 FILLER PIC X VALUE SPACES.
+	   02 TEL PIC X(10).
+
+	 SCREEN SECTION.
+	  01 AYUDA.
+	   02 'ORDENACION (F1: CODIGO , F2: NOMBRE)'
+		COL 10 LINE 22.
+	   02 ' , F3: IMPRIMIR LISTADO'.
+	   02 'FLECHA ABAJO: MAS SOCIOS , ESC: VUELVE MENU PPAL'
+		COL 15 LINE 23.
+	  01 PANTALLA.
+	   02 FOREGROUND BROWN.
+	   02 'CODIGO' COL 12 LINE 4.
+	   02 'APELLIDOS Y NOMBRE' COL 22 LINE 4.
+	   02 'DNI' COL 61 LINE 4.
+	   02 'TELEFONO' COL 71 LINE 4.
+
+	  01 AZUL.
+	   02 BACKGROUND BLUE.
+	   02 FOREGROUND WHITE.
+	  01 NEGRO.
+	   02 BACKGROUND BLACK.
+
+	PROCEDURE DIVISION.
+	 INICIO.
+		PERFORM ABRIR-FICHERO.
+		DISPLAY NEGRO.
+		DISPLAY SPACES ERASE.
+		PERFORM PONE-PANTALLA.
+		DISPLAY AZUL.
+		IF ESTADO-SOCIOS NOT EQUAL '00'
+			PERFORM NO-ARCHIVO
+		ELSE
+		   MOVE 1 TO PANT
+		   MOVE 'N' TO FIN-FICHERO
+		   MOVE 'N' TO HAY-SOC
+		   MOVE 'C' TO ORDEN
+		   MOVE 6 TO CONT
+		   START SOCIOS KEY > COD-SOCIO
+		   READ SOCIOS NEXT RECORD
+			AT END MOVE 'S' TO FIN-FICHERO
+		   END-READ
+		   PERFORM UNTIL ESC
+		      MOVE 'S' TO HAY-SOC
+		      DISPLAY COD-SOCIO POSITION 12
+			 LINE CONT
+		      DISPLAY APE1
+			 POSITION 22 LINE CONT
+		      DISPLAY APE2
+			 POSITION 35 LINE CONT
+		      DISPLAY NOMB
+			 POSITION 48 LINE CONT
+		      DISPLAY DNI POSITION 61
+			 LINE CONT
+		      DISPLAY TELEFONO POSITION 71
+			 LINE CONT
+		      IF FIN-FICHERO = 'N'
+			 READ SOCIOS NEXT RECORD
+			   AT END MOVE 'S' TO FIN-FICHERO
+			 END-READ
+		      END-IF
+		      IF FIN-FICHERO = 'N'
+			 ADD 1 TO CONT
+		      END-IF
+		      IF CONT = 16 OR FIN-FICHERO = 'S'
+			PERFORM UNTIL F1 OR F2 OR F3 OR ABA
+				OR ESC
+			   ACCEPT RES POSITION 71 LINE 23 UPDATE
+			   ACCEPT TECLA FROM ESCAPE KEY
+			END-PERFORM
+			MOVE ' ' TO RES
+			IF CONT = 16
+			  MOVE 6 TO CONT
+			  ADD 1 TO PANT
+			END-IF
+			IF F3
+			   OPEN OUTPUT IMPRE
+			   IF ESTADO-IMPRESORA = '00'
+			      WRITE REG-IMPRE FROM CABECERA
+				  BEFORE ADVANCING 2 LINES
+			      END-WRITE
+			      MOVE LOW-VALUE TO COD-SOCIO
+			      MOVE 'N' TO FIN-FICHERO
+			      START SOCIOS KEY > COD-SOCIO
+			      READ SOCIOS NEXT RECORD
+				   AT END MOVE 'S' TO FIN-FICHERO
+			      END-READ
+			      PERFORM UNTIL FIN-FICHERO = 'S'
+				 MOVE COD-SOCIO TO COD
+				 MOVE APE1 TO APELL1
+				 MOVE APE2 TO APELL2
+				 MOVE NOMB TO NOM
+				 MOVE TELEFONO TO TEL
+				 WRITE REG-IMPRE FROM REGISTRO-SOCIO
+				 END-WRITE
+				 READ SOCIOS NEXT RECORD
+				   AT END MOVE 'S' TO FIN-FICHERO
+				 END-READ
+			      END-PERFORM
+			      MOVE 01 TO TECLA
+			   ELSE
+			      PERFORM NO-IMPRE
+			   END-IF
+			   CLOSE IMPRE
+			END-IF
+			IF F1
+			   MOVE 6 TO CONT
+			   MOVE 'N ' TO FIN-FICHERO
+			   MOVE 1 TO PANT
+			   MOVE 'C' TO ORDEN
+			   MOVE 0 TO COD-SOCIO
+			   START SOCIOS KEY > COD-SOCIO
+			   READ SOCIOS NEXT RECORD
+			     AT END MOVE 'S' TO FIN-FICHERO
+			END-IF
+			IF F2
+			   MOVE 6 TO CONT
+			   MOVE 'N ' TO FIN-FICHERO
+			   MOVE 1 TO PANT
+			   MOVE 'N' TO ORDEN
+			   MOVE LOW-VALUE TO NOMBRE
+			   START SOCIOS KEY > NOMBRE
+			   READ SOCIOS NEXT RECORD
+			     AT END MOVE 'S' TO FIN-FICHERO
+			END-IF
+			IF ABA AND PANT > 1 AND FIN-FICHERO = 'N'
+			  PERFORM PONE-PANTALLA
+			END-IF
+			IF NOT ESC
+			   MOVE 0 TO TECLA
+			END-IF
+
+		       END-IF
+
+		     END-PERFORM
+			IF HAY-SOC = 'N'
+				PERFORM NO-ARCHIVO
+			END-IF
+
+		END-IF.
+		PERFORM CERRAR-FICHERO
+		DISPLAY AZUL.
+		IF NOT ESC
+		  DISPLAY 'PULSA UNA TECLA PARA CONTINUAR' POSITION 28
+			LINE 23
+		  ACCEPT ESPERA POSITION 71 LINE 23
+		END-IF.
+	      EXIT PROGRAM.
+
+	 ABRIR-FICHERO.
+		OPEN INPUT SOCIOS.
+
+	 CERRAR-FICHERO.
+		CLOSE SOCIOS.
+
+	 NO-ARCHIVO.
+		CALL 'S-WINDOW' USING 03 78 21 24
+		CANCEL 'S-WINDOW'
+		DISPLAY 'NO HAY SOCIOS PARA LISTAR'
+			POSITION 29 LINE 22 BLINK.
+
+	 PONE-PANTALLA.
+		DISPLAY AZUL
+		CALL 'S-WINDOW' USING 03 78 02 18
+		CANCEL 'S-WINDOW'
+		DISPLAY ' LISTADO DE SOCIOS ' POSITION 32 LINE 2
+			REVERSE
+		DISPLAY PANTALLA
+		DISPLAY AZUL
+		CALL 'S-WINDOW' USING 03 78 21 24
+		CANCEL 'S-WINDOW'
+		DISPLAY AYUDA.
+
+	 NO-IMPRE.
+		CALL 'S-WINDOW' USING 03 78 21 24
+		CANCEL 'S-WINDOW'
+		DISPLAY 'ERROR DE IMPRESION' ESTADO-IMPRESORA
+			POSITION 29 LINE 22 BLINK.
