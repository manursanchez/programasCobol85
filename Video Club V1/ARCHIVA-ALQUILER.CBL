@@ -0,0 +1,185 @@
+        IDENTIFICATION DIVISION.
+          PROGRAM-ID. ARCHIVA-ALQUILER.
+
+        ENVIRONMENT DIVISION.
+
+          INPUT-OUTPUT SECTION.
+
+          FILE-CONTROL.
+               SELECT OPTIONAL ALQUILER ASSIGN TO DISK "ALQUILER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS N-SALIDA
+               ALTERNATE RECORD KEY IS CODI-SOCIO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CODI-PELI WITH DUPLICATES
+               FILE STATUS IS ESTADO-ALQUILER.
+
+               SELECT OPTIONAL ALQUILER-HIST ASSIGN TO DISK
+                                              "ALQUILER-HIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS N-SALIDA-H
+               FILE STATUS IS ESTADO-HIST.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+          FD ALQUILER LABEL RECORD STANDARD.
+          01 REG-ALQUILER.
+           02 N-SALIDA PIC X(8).
+           02 FECHA-ALQ.
+            03 DIA PIC 99.
+            03 MES PIC 99.
+            03 ANO PIC 9999.
+           02 CODI-SOCIO PIC X(5).
+           02 CODI-PELI PIC X(6).
+           02 PRECI-ALQ PIC 9(4).
+           02 DEVUELTA PIC X.
+           02 FECHA-DEV.
+            03 DIA-DEV PIC 99.
+            03 MES-DEV PIC 99.
+            03 ANO-DEV PIC 9999.
+           02 RECARGO-MORA PIC 9(4).
+
+          FD ALQUILER-HIST LABEL RECORD STANDARD.
+          01 REG-ALQUILER-HIST.
+           02 N-SALIDA-H PIC X(8).
+           02 FECHA-ALQ-H.
+            03 DIA-H PIC 99.
+            03 MES-H PIC 99.
+            03 ANO-H PIC 9999.
+           02 CODI-SOCIO-H PIC X(5).
+           02 CODI-PELI-H PIC X(6).
+           02 PRECI-ALQ-H PIC 9(4).
+           02 DEVUELTA-H PIC X.
+           02 FECHA-DEV-H.
+            03 DIA-DEV-H PIC 99.
+            03 MES-DEV-H PIC 99.
+            03 ANO-DEV-H PIC 9999.
+           02 RECARGO-MORA-H PIC 9(4).
+
+        WORKING-STORAGE SECTION.
+        77 ESTADO-ALQUILER PIC XX.
+        77 ESTADO-HIST PIC XX.
+        77 RESPU PIC X.
+        77 RES PIC X.
+         88 CORRECTA VALUE 'S' 's' 'N' 'n'.
+        77 FIN-FICH PIC X.
+        77 FECHA-CORTE PIC 9(8).
+        77 FECHA-DEV-YMD PIC 9(8).
+        77 CONT-ARCHIVADOS PIC 9(5) VALUE ZEROS.
+        77 CONT-PANT PIC ZZZZ9.
+        77 AUD-OPERACION PIC X(10).
+        77 AUD-ENTIDAD PIC X(10).
+        77 AUD-CLAVE PIC X(10).
+
+        SCREEN SECTION.
+          01 COLOR-PORTADA.
+            02 BACKGROUND BLUE.
+
+        PROCEDURE DIVISION.
+        INICIO.
+                DISPLAY SPACE ERASE.
+                PERFORM ABRIR-FICHERO.
+                IF ESTADO-ALQUILER = "00"
+                  PERFORM PORTADA
+                  PERFORM PEDIR-FECHA-CORTE
+                  DISPLAY "ARCHIVAR DEVUELTOS ANTES DE ESA FECHA"
+                  LINE 18 POSITION 15
+                  DISPLAY "(S/N)?" POSITION 53 LINE 18
+                  PERFORM UNTIL CORRECTA
+                     ACCEPT RES POSITION 60 LINE 18
+                  END-PERFORM
+                  IF RES = 'S' OR RES = 's'
+                    PERFORM PROCESAR-ARCHIVO
+                    MOVE CONT-ARCHIVADOS TO CONT-PANT
+                    DISPLAY "Alquileres archivados: " LINE 21
+                    POSITION 15
+                    DISPLAY CONT-PANT LINE 21 POSITION 39
+                  END-IF
+                END-IF.
+                PERFORM CERRAR-FICHERO.
+                DISPLAY "PULSA UNA TECLA PARA CONTINUAR" LINE 23
+                POSITION 28.
+                ACCEPT RESPU LINE 23 POSITION 71.
+              EXIT PROGRAM.
+
+        ABRIR-FICHERO.
+               OPEN I-O ALQUILER.
+               IF ESTADO-ALQUILER NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-ALQUILER
+                 ACCEPT RESPU
+               END-IF.
+               OPEN I-O ALQUILER-HIST.
+               IF ESTADO-HIST NOT = "00"
+                 DISPLAY "Estado Del Archivo Historico: "
+                                LINE 25 POSITION 30 ESTADO-HIST
+                 ACCEPT RESPU
+               END-IF.
+
+        PORTADA.
+                DISPLAY COLOR-PORTADA
+                CALL 'S-WINDOW' USING 03 77 02 20
+                CANCEL 'S-WINDOW'
+                DISPLAY ' ARCHIVO DE ALQUILERES DEVUELTOS ' LINE 2
+                POSITION 23 REVERSE.
+
+        PEDIR-FECHA-CORTE.
+                DISPLAY 'Archivar devueltos anteriores a' LINE 6
+                POSITION 15
+                DISPLAY '(fecha AAAAMMDD):' LINE 7 POSITION 15
+                ACCEPT FECHA-CORTE LINE 7 POSITION 45.
+
+        PROCESAR-ARCHIVO.
+                MOVE ZEROS TO CONT-ARCHIVADOS
+                MOVE LOW-VALUES TO N-SALIDA
+                START ALQUILER KEY IS > N-SALIDA INVALID KEY
+                  MOVE 'S' TO FIN-FICH
+                NOT INVALID KEY
+                  MOVE 'N' TO FIN-FICH
+                END-START
+                PERFORM UNTIL FIN-FICH = 'S'
+                  READ ALQUILER NEXT RECORD AT END
+                    MOVE 'S' TO FIN-FICH
+                  NOT AT END
+                    IF DEVUELTA = 'S'
+                      COMPUTE FECHA-DEV-YMD = ANO-DEV * 10000
+                        + MES-DEV * 100 + DIA-DEV
+                      IF FECHA-DEV-YMD < FECHA-CORTE
+                        PERFORM ARCHIVAR-REGISTRO
+                      END-IF
+                    END-IF
+                  END-READ
+                END-PERFORM.
+
+        ARCHIVAR-REGISTRO.
+                MOVE N-SALIDA TO N-SALIDA-H
+                MOVE FECHA-ALQ TO FECHA-ALQ-H
+                MOVE CODI-SOCIO TO CODI-SOCIO-H
+                MOVE CODI-PELI TO CODI-PELI-H
+                MOVE PRECI-ALQ TO PRECI-ALQ-H
+                MOVE DEVUELTA TO DEVUELTA-H
+                MOVE FECHA-DEV TO FECHA-DEV-H
+                MOVE RECARGO-MORA TO RECARGO-MORA-H
+                WRITE REG-ALQUILER-HIST INVALID KEY
+                  DISPLAY 'Error al archivar ' N-SALIDA
+                  LINE 21 POSITION 15
+                NOT INVALID KEY
+                  DELETE ALQUILER RECORD INVALID KEY
+                    DISPLAY 'Error al borrar del activo '
+                    N-SALIDA LINE 21 POSITION 15
+                  NOT INVALID KEY
+                    ADD 1 TO CONT-ARCHIVADOS
+                    MOVE 'ARCHIVA' TO AUD-OPERACION
+                    MOVE 'ALQUILER' TO AUD-ENTIDAD
+                    MOVE N-SALIDA-H TO AUD-CLAVE
+                    CALL 'AUDITORIA' USING AUD-OPERACION AUD-ENTIDAD
+                                            AUD-CLAVE
+                    CANCEL 'AUDITORIA'
+                  END-DELETE
+                END-WRITE.
+
+        CERRAR-FICHERO.
+                CLOSE ALQUILER.
+                CLOSE ALQUILER-HIST.
