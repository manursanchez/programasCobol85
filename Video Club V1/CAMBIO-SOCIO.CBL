@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CAMBIO-SOCIO.
+        AUTHOR. INBELGA.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT OPTIONAL SOCIO ASSIGN TO DISK
+                                           "SOCIOS.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS COD-SOCIO
+            ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+            ALTERNATE RECORD KEY IS DNI
+            FILE STATUS IS ESTADO-SOCIOS.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD SOCIO LABEL RECORD IS STANDARD.
+          01 REG-SOCIOS.
+            05 COD-SOCIO    PIC X(5).
+            05 NOMBRE.
+              07 APE1       PIC X(12).
+              07 APE2       PIC X(12).
+              07 NOMB       PIC X(12).
+            05 DIRECCION    PIC X(30).
+            05 DNI          PIC X(10).
+            05 TELEFONO     PIC X(10).
+            05 FECHA-NAC.
+              07 DIA-NAC    PIC 99.
+              07 MES-NAC    PIC 99.
+              07 ANO-NAC    PIC 9999.
+            05 FECHA-ALTA-SOCIO.
+              07 DIA-ALTA-SOCIO  PIC 99.
+              07 MES-ALTA-SOCIO  PIC 99.
+              07 ANO-ALTA-SOCIO  PIC 9999.
+            05 FECHA-CADUCIDAD.
+              07 DIA-CAD    PIC 99.
+              07 MES-CAD    PIC 99.
+              07 ANO-CAD    PIC 9999.
+
+        WORKING-STORAGE SECTION.
+         77 ESTADO-SOCIOS   PIC XX.
+         77 RESPUESTA       PIC X.
+           88 DATOS-CORREC              VALUE "S" "s".
+         77 EXISTE          PIC X.
+         77 LINEA           PIC X(80)   VALUE ALL "�".
+         77 LINEA-OSCURA    PIC X(80)   VALUE ALL "�".
+         77 OPC             PIC X.
+           88 OPCION                    VALUE "N" "n".
+         77 AUD-OPERACION   PIC X(10).
+         77 AUD-ENTIDAD     PIC X(10).
+         77 AUD-CLAVE       PIC X(10).
+
+        SCREEN SECTION.
+         01 COLOR-PANTALLA.
+           02 BACKGROUND BLUE.
+           02 FOREGROUND WHITE.
+
+       PROCEDURE DIVISION.
+        INICIO.
+            DISPLAY SPACES ERASE.
+            DISPLAY COLOR-PANTALLA.
+            MOVE "S" TO OPC.
+            PERFORM ABRIR-FICHERO.
+            PERFORM UNTIL OPCION
+              PERFORM MASCARA
+              MOVE "S" TO EXISTE
+              ACCEPT COD-SOCIO LINE 7 POSITION 35 TAB NO BEEP
+              READ SOCIO KEY IS COD-SOCIO INVALID KEY
+                MOVE "N" TO EXISTE
+              END-READ
+              IF EXISTE = "N"
+                DISPLAY "Ese socio no existe" LINE 23 POSITION 15
+              ELSE
+                PERFORM MOSTRAR-CAMPOS
+                PERFORM ACEPTAR-LOS-DEMAS-CAMPOS
+                DISPLAY "�Datos Correctos [S/N]?:"
+                                              LINE 23 POSITION 29
+                MOVE "S" TO RESPUESTA
+                ACCEPT RESPUESTA LINE 23 POSITION 53 UPDATE
+                DISPLAY " " LINE 23 POSITION 20 ERASE EOL
+                IF DATOS-CORREC
+                  PERFORM GRABAR-FICHA
+                END-IF
+              END-IF
+              DISPLAY "�DESEA MODIFICAR OTRO SOCIO?" LINE 23
+              POSITION 20
+              ACCEPT OPC LINE 23 POSITION 49
+            END-PERFORM.
+            PERFORM CERRAR-FICHERO.
+            EXIT PROGRAM.
+
+       ABRIR-FICHERO.
+            OPEN I-O SOCIO.
+            IF ESTADO-SOCIOS NOT = "00"
+              DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-SOCIOS
+              ACCEPT RESPUESTA
+            END-IF.
+
+       MASCARA.
+            DISPLAY " " ERASE.
+            DISPLAY LINEA LINE 1 POSITION 1.
+            DISPLAY LINEA-OSCURA LINE 2 POSITION 1.
+            DISPLAY "CAMBIO DE SOCIOS" LINE 2 POSITION 30.
+            DISPLAY LINEA LINE 3 POSITION 1.
+            DISPLAY "Codigo del socio__:  " LINE 7  POSITION 15.
+            DISPLAY "Primer Apellido___:  " LINE 9  POSITION 15.
+            DISPLAY "Segundo Apellido__:  " LINE 11 POSITION 15.
+            DISPLAY "Nombre____________:  " LINE 13 POSITION 15.
+            DISPLAY "Direcci�n_________:  " LINE 15 POSITION 15.
+            DISPLAY "DNI_______________:  " LINE 17 POSITION 15.
+            DISPLAY "Telefono__________:  " LINE 19 POSITION 15.
+            DISPLAY LINEA LINE 22 POSITION 1.
+            DISPLAY LINEA LINE 24 POSITION 1.
+
+       MOSTRAR-CAMPOS.
+            DISPLAY APE1  LINE 9  POSITION 35.
+            DISPLAY APE2  LINE 11 POSITION 35.
+            DISPLAY NOMB  LINE 13 POSITION 35.
+            DISPLAY DIRECCION LINE 15 POSITION 35.
+            DISPLAY DNI   LINE 17 POSITION 35.
+            DISPLAY TELEFONO LINE 19 POSITION 35.
+
+       ACEPTAR-LOS-DEMAS-CAMPOS.
+            ACCEPT APE1  LINE 9  POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT APE2  LINE 11 POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT NOMB  LINE 13 POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT DIRECCION LINE 15 POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT DNI   LINE 17 POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT TELEFONO LINE 19 POSITION 35 TAB NO BEEP UPDATE.
+
+       GRABAR-FICHA.
+            REWRITE REG-SOCIOS INVALID KEY
+              DISPLAY "Error Escritura: " LINE 23 POSITION 10
+                                                   ESTADO-SOCIOS
+              ACCEPT RESPUESTA LINE 23 POSITION 78 PROMPT
+              DISPLAY " "  LINE 23 POSITION 10 ERASE EOL
+            NOT INVALID KEY
+              MOVE 'CAMBIO' TO AUD-OPERACION
+              MOVE 'SOCIO' TO AUD-ENTIDAD
+              MOVE COD-SOCIO TO AUD-CLAVE
+              CALL 'AUDITORIA' USING AUD-OPERACION AUD-ENTIDAD
+                                      AUD-CLAVE
+              CANCEL 'AUDITORIA'
+            END-REWRITE.
+
+       CERRAR-FICHERO.
+            CLOSE SOCIO.
