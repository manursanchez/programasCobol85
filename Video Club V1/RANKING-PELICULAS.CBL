@@ -0,0 +1,358 @@
+        IDENTIFICATION DIVISION.
+         PROGRAM-ID. RANKING-PELICULAS.
+        ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+              SELECT OPTIONAL ALQUILER ASSIGN TO DISK "ALQUILER.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS N-SALIDA
+              ALTERNATE RECORD KEY IS CODI-SOCIO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODI-PELI WITH DUPLICATES
+              FILE STATUS IS ESTADO-ALQUILER.
+
+              SELECT OPTIONAL PELICULA ASSIGN TO DISK "PELICULA.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS COD-PELI
+              ALTERNATE RECORD KEY IS TITULO
+              ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DIRECTOR WITH DUPLICATES
+              FILE STATUS IS ESTADO-PELICULA.
+
+              SELECT IMPRE ASSIGN TO PRINTER 'PRN'
+              FILE STATUS IS ESTADO-IMPRESORA.
+
+        DATA DIVISION.
+        FILE SECTION.
+          FD ALQUILER LABEL RECORD STANDARD.
+          01 REG-ALQUILER.
+           02 N-SALIDA PIC X(8).
+           02 FECHA-ALQ.
+            03 DIA PIC 99.
+            03 MES PIC 99.
+            03 ANO PIC 9999.
+           02 CODI-SOCIO PIC X(5).
+           02 CODI-PELI PIC X(6).
+           02 PRECI-ALQ PIC 9(4).
+           02 DEVUELTA PIC X.
+           02 FECHA-DEV.
+            03 DIA-DEV PIC 99.
+            03 MES-DEV PIC 99.
+            03 ANO-DEV PIC 9999.
+           02 RECARGO-MORA PIC 9(4).
+
+          FD PELICULA LABEL RECORD STANDARD.
+          01 REG-PELICULA.
+           02 COD-PELI PIC X(6).
+           02 TITULO PIC X(30).
+           02 GENERO PIC X(15).
+           02 DIRECTOR PIC X(25).
+           02 PRECIO PIC 9(4).
+           02 CLASE-PELICULA PIC 9.
+           02 CLASE-PRECIO PIC 9.
+           02 NUM-COPIAS PIC 99.
+           02 COPIAS-ALQUILADAS PIC 99.
+           02 DISPONIBLE PIC X.
+
+         FD IMPRE LABEL RECORD STANDARD.
+          01 REG-IMPRE PIC X(80).
+
+        WORKING-STORAGE SECTION.
+         77 ESTADO-ALQUILER PIC XX.
+         77 ESTADO-PELICULA PIC XX.
+         77 ESTADO-IMPRESORA PIC XX.
+         77 RES PIC X.
+          88 CORRECTOS VALUE 'S' 's' 'N' 'n'.
+         77 TECLA PIC 99.
+          88 ESC VALUE 27.
+          88 ABA VALUE 53.
+          88 F3 VALUE 03.
+         77 ESPERA PIC X.
+         77 CONT PIC 99.
+         77 FIN-FICHERO PIC X.
+         77 HAY-DATOS PIC X.
+         77 PANT PIC 99.
+         77 EXISTE-PELI PIC X.
+         77 FECHA-DESDE PIC 9(8) VALUE ZEROS.
+         77 FECHA-HASTA PIC 9(8) VALUE 99999999.
+         77 FECHA-CLAVE PIC 9(8).
+         77 CODI-ANTERIOR PIC X(6) VALUE SPACES.
+         77 CONTADOR-ACTUAL PIC 9(5) VALUE ZEROS.
+         77 NUM-ENTRADAS PIC 9(4) VALUE ZEROS.
+         77 IDX PIC 9(4).
+         77 IDX2 PIC 9(4).
+         77 AUX-COD PIC X(6).
+         77 AUX-TIT PIC X(30).
+         77 AUX-GEN PIC X(15).
+         77 AUX-CONT PIC 9(5).
+
+         01 TABLA-RANKING.
+          02 TABLA-ENTRY OCCURS 500 TIMES.
+           03 TAB-COD-PELI PIC X(6).
+           03 TAB-TITULO PIC X(30).
+           03 TAB-GENERO PIC X(15).
+           03 TAB-CONTADOR PIC 9(5).
+
+         01 CABECERA.
+          02 FILLER PIC X(26) VALUE SPACES.
+          02 FILLER PIC X(28) VALUE "RANKING DE PELICULAS".
+          02 FILLER PIC X(26) VALUE SPACES.
+
+         01 REGISTRO-RANKING.
+          02 POS-REG PIC ZZ9.
+          02 FILLER PIC X VALUE SPACES.
+          02 TIT-REG PIC X(30).
+          02 FILLER PIC X VALUE SPACES.
+          02 GEN-REG PIC X(15).
+          02 FILLER PIC X VALUE SPACES.
+          02 CONT-REG PIC ZZZZ9.
+          02 FILLER PIC X(9) VALUE " alquil.".
+
+        SCREEN SECTION.
+         01 AYUDA.
+          02 'F3: IMPRIMIR LISTADO'
+               COL 10 LINE 22.
+          02 'FLECHA ABAJO: MAS REGISTROS , ESC: VUELVE MENU PPAL'
+               COL 12 LINE 23.
+         01 PANTALLA.
+          02 FOREGROUND BROWN.
+          02 'POS' COL 10 LINE 4.
+          02 'TITULO' COL 18 LINE 4.
+          02 'GENERO' COL 50 LINE 4.
+          02 'ALQUILERES' COL 66 LINE 4.
+
+         01 AZUL.
+          02 BACKGROUND BLUE.
+          02 FOREGROUND WHITE.
+         01 NEGRO.
+          02 BACKGROUND BLACK.
+
+        PROCEDURE DIVISION.
+         INICIO.
+               PERFORM ABRIR-FICHERO.
+               DISPLAY NEGRO.
+               DISPLAY SPACES ERASE.
+               IF ESTADO-ALQUILER NOT EQUAL '00'
+                   PERFORM PONE-PANTALLA
+                   PERFORM NO-ARCHIVO
+               ELSE
+                  PERFORM PEDIR-RANGO
+                  PERFORM CONTAR-ALQUILERES
+                  PERFORM ORDENAR-TABLA
+                  PERFORM PONE-PANTALLA
+                  DISPLAY AZUL
+                  MOVE 1 TO PANT
+                  MOVE 6 TO CONT
+                  MOVE 'N' TO HAY-DATOS
+                  IF NUM-ENTRADAS > 0
+                     MOVE 'S' TO HAY-DATOS
+                  END-IF
+                  MOVE 1 TO IDX
+                  PERFORM UNTIL ESC OR IDX > NUM-ENTRADAS
+                     MOVE IDX TO POS-REG
+                     MOVE TAB-TITULO(IDX) TO TIT-REG
+                     MOVE TAB-GENERO(IDX) TO GEN-REG
+                     MOVE TAB-CONTADOR(IDX) TO CONT-REG
+                     DISPLAY REGISTRO-RANKING LINE CONT POSITION 10
+                     ADD 1 TO IDX
+                     IF IDX <= NUM-ENTRADAS
+                        ADD 1 TO CONT
+                     END-IF
+                     IF CONT = 16 OR IDX > NUM-ENTRADAS
+                       PERFORM UNTIL F3 OR ABA OR ESC
+                          ACCEPT RES POSITION 71 LINE 23 UPDATE
+                          ACCEPT TECLA FROM ESCAPE KEY
+                       END-PERFORM
+                       MOVE ' ' TO RES
+                       IF CONT = 16
+                         MOVE 6 TO CONT
+                         ADD 1 TO PANT
+                       END-IF
+                       IF F3
+                          PERFORM IMPRIMIR-LISTADO
+                       END-IF
+                       IF ABA AND PANT > 1 AND IDX <= NUM-ENTRADAS
+                         PERFORM PONE-PANTALLA
+                       END-IF
+                       IF NOT ESC
+                          MOVE 0 TO TECLA
+                       END-IF
+                     END-IF
+                  END-PERFORM
+                  IF HAY-DATOS = 'N'
+                     PERFORM NO-ARCHIVO
+                  END-IF
+               END-IF.
+               PERFORM CERRAR-FICHERO
+               DISPLAY AZUL.
+               IF NOT ESC
+                 DISPLAY 'PULSA UNA TECLA PARA CONTINUAR' POSITION 28
+                       LINE 23
+                 ACCEPT ESPERA POSITION 71 LINE 23
+               END-IF.
+             EXIT PROGRAM.
+
+         ABRIR-FICHERO.
+               OPEN INPUT ALQUILER.
+               IF ESTADO-ALQUILER NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                               LINE 25 POSITION 30 ESTADO-ALQUILER
+                 ACCEPT ESPERA
+               END-IF.
+               OPEN INPUT PELICULA.
+               IF ESTADO-PELICULA NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                               LINE 25 POSITION 30 ESTADO-PELICULA
+                 ACCEPT ESPERA
+               END-IF.
+
+         CERRAR-FICHERO.
+               CLOSE ALQUILER.
+               CLOSE PELICULA.
+
+         PEDIR-RANGO.
+               DISPLAY AZUL
+               CALL 'S-WINDOW' USING 03 78 19 22
+               CANCEL 'S-WINDOW'
+               MOVE ZEROS TO FECHA-DESDE
+               MOVE 99999999 TO FECHA-HASTA
+               DISPLAY 'Fecha desde AAAAMMDD (ENTER = todas):'
+                       POSITION 10 LINE 19
+               ACCEPT FECHA-DESDE POSITION 49 LINE 19 TAB NO BEEP
+               DISPLAY 'Fecha hasta AAAAMMDD (ENTER = todas):'
+                       POSITION 10 LINE 20
+               ACCEPT FECHA-HASTA POSITION 49 LINE 20 TAB NO BEEP
+               IF FECHA-HASTA = ZEROS
+                  MOVE 99999999 TO FECHA-HASTA
+               END-IF.
+
+         CONTAR-ALQUILERES.
+               MOVE ZEROS TO NUM-ENTRADAS
+               MOVE SPACES TO CODI-ANTERIOR
+               MOVE ZEROS TO CONTADOR-ACTUAL
+               MOVE 'N' TO FIN-FICHERO
+               MOVE LOW-VALUES TO CODI-PELI
+               START ALQUILER KEY >= CODI-PELI INVALID KEY
+                  MOVE 'S' TO FIN-FICHERO
+               END-START
+               IF FIN-FICHERO = 'N'
+                  READ ALQUILER NEXT RECORD
+                     AT END MOVE 'S' TO FIN-FICHERO
+                  END-READ
+               END-IF
+               PERFORM UNTIL FIN-FICHERO = 'S'
+                  IF CODI-PELI NOT = CODI-ANTERIOR AND
+                     CODI-ANTERIOR NOT = SPACES
+                     PERFORM GUARDAR-ENTRADA
+                  END-IF
+                  IF CODI-PELI NOT = CODI-ANTERIOR
+                     MOVE CODI-PELI TO CODI-ANTERIOR
+                     MOVE ZEROS TO CONTADOR-ACTUAL
+                  END-IF
+                  COMPUTE FECHA-CLAVE = ANO * 10000 + MES * 100 + DIA
+                  IF FECHA-CLAVE >= FECHA-DESDE AND
+                     FECHA-CLAVE <= FECHA-HASTA
+                     ADD 1 TO CONTADOR-ACTUAL
+                  END-IF
+                  READ ALQUILER NEXT RECORD
+                     AT END MOVE 'S' TO FIN-FICHERO
+                  END-READ
+               END-PERFORM
+               IF CODI-ANTERIOR NOT = SPACES
+                  PERFORM GUARDAR-ENTRADA
+               END-IF.
+
+         GUARDAR-ENTRADA.
+               IF CONTADOR-ACTUAL > 0 AND
+                  NUM-ENTRADAS < 500
+                  ADD 1 TO NUM-ENTRADAS
+                  MOVE CODI-ANTERIOR TO TAB-COD-PELI(NUM-ENTRADAS)
+                  MOVE CODI-ANTERIOR TO COD-PELI
+                  MOVE 'S' TO EXISTE-PELI
+                  READ PELICULA KEY IS COD-PELI INVALID KEY
+                     MOVE 'N' TO EXISTE-PELI
+                  END-READ
+                  IF EXISTE-PELI = 'S'
+                     MOVE TITULO TO TAB-TITULO(NUM-ENTRADAS)
+                     MOVE GENERO TO TAB-GENERO(NUM-ENTRADAS)
+                  ELSE
+                     MOVE '(borrada)' TO TAB-TITULO(NUM-ENTRADAS)
+                     MOVE SPACES TO TAB-GENERO(NUM-ENTRADAS)
+                  END-IF
+                  MOVE CONTADOR-ACTUAL TO TAB-CONTADOR(NUM-ENTRADAS)
+               END-IF.
+
+         ORDENAR-TABLA.
+               IF NUM-ENTRADAS > 1
+                  PERFORM VARYING IDX FROM 1 BY 1
+                     UNTIL IDX > NUM-ENTRADAS - 1
+                     PERFORM VARYING IDX2 FROM 1 BY 1
+                        UNTIL IDX2 > NUM-ENTRADAS - IDX
+                        IF TAB-CONTADOR(IDX2) <
+                           TAB-CONTADOR(IDX2 + 1)
+                           MOVE TAB-COD-PELI(IDX2) TO AUX-COD
+                           MOVE TAB-TITULO(IDX2) TO AUX-TIT
+                           MOVE TAB-GENERO(IDX2) TO AUX-GEN
+                           MOVE TAB-CONTADOR(IDX2) TO AUX-CONT
+                           MOVE TAB-COD-PELI(IDX2 + 1)
+                              TO TAB-COD-PELI(IDX2)
+                           MOVE TAB-TITULO(IDX2 + 1)
+                              TO TAB-TITULO(IDX2)
+                           MOVE TAB-GENERO(IDX2 + 1)
+                              TO TAB-GENERO(IDX2)
+                           MOVE TAB-CONTADOR(IDX2 + 1)
+                              TO TAB-CONTADOR(IDX2)
+                           MOVE AUX-COD TO TAB-COD-PELI(IDX2 + 1)
+                           MOVE AUX-TIT TO TAB-TITULO(IDX2 + 1)
+                           MOVE AUX-GEN TO TAB-GENERO(IDX2 + 1)
+                           MOVE AUX-CONT TO TAB-CONTADOR(IDX2 + 1)
+                        END-IF
+                     END-PERFORM
+                  END-PERFORM
+               END-IF.
+
+         NO-ARCHIVO.
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY 'NO HAY ALQUILERES PARA EL RANGO PEDIDO'
+                       POSITION 22 LINE 22 BLINK.
+
+         PONE-PANTALLA.
+               DISPLAY AZUL
+               CALL 'S-WINDOW' USING 03 78 02 18
+               CANCEL 'S-WINDOW'
+               DISPLAY ' RANKING DE PELICULAS ' POSITION 29 LINE 2
+                       REVERSE
+               DISPLAY PANTALLA
+               DISPLAY AZUL
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY AYUDA.
+
+         IMPRIMIR-LISTADO.
+               OPEN OUTPUT IMPRE
+               IF ESTADO-IMPRESORA = '00'
+                  WRITE REG-IMPRE FROM CABECERA
+                      BEFORE ADVANCING 2 LINES
+                  END-WRITE
+                  PERFORM VARYING IDX FROM 1 BY 1
+                     UNTIL IDX > NUM-ENTRADAS
+                     MOVE IDX TO POS-REG
+                     MOVE TAB-TITULO(IDX) TO TIT-REG
+                     MOVE TAB-GENERO(IDX) TO GEN-REG
+                     MOVE TAB-CONTADOR(IDX) TO CONT-REG
+                     WRITE REG-IMPRE FROM REGISTRO-RANKING
+                     END-WRITE
+                  END-PERFORM
+                  MOVE 01 TO TECLA
+               ELSE
+                  PERFORM NO-IMPRE
+               END-IF
+               CLOSE IMPRE.
+
+         NO-IMPRE.
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY 'ERROR DE IMPRESION' ESTADO-IMPRESORA
+                       POSITION 29 LINE 22 BLINK.
