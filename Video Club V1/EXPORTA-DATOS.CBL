@@ -0,0 +1,235 @@
+        IDENTIFICATION DIVISION.
+          PROGRAM-ID. EXPORTA-DATOS.
+
+        ENVIRONMENT DIVISION.
+
+          INPUT-OUTPUT SECTION.
+
+          FILE-CONTROL.
+               SELECT OPTIONAL PELICULA ASSIGN TO DISK "PELICULA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PELI
+               ALTERNATE RECORD KEY IS TITULO
+               ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DIRECTOR WITH DUPLICATES
+               FILE STATUS IS ESTADO-PELICULA.
+
+               SELECT OPTIONAL SOCIOS ASSIGN TO DISK "SOCIOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-SOCIO
+               ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DNI
+               FILE STATUS IS ESTADO-SOCIOS.
+
+               SELECT PELICULA-EXP ASSIGN TO DISK "PELICULA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ESTADO-PELI-EXP.
+
+               SELECT SOCIOS-EXP ASSIGN TO DISK "SOCIOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ESTADO-SOC-EXP.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+          FD PELICULA LABEL RECORD STANDARD.
+          01 REG-PELICULA.
+           02 COD-PELI PIC X(6).
+           02 TITULO PIC X(30).
+           02 GENERO PIC X(15).
+           02 DIRECTOR PIC X(25).
+           02 PRECIO PIC 9(4).
+           02 CLASE-PELICULA PIC 9.
+           02 CLASE-PRECIO PIC 9.
+           02 NUM-COPIAS PIC 99.
+           02 COPIAS-ALQUILADAS PIC 99.
+           02 DISPONIBLE PIC X.
+
+          FD SOCIOS LABEL RECORD STANDARD.
+          01 REG-SOCIOS.
+            05 COD-SOCIO PIC X(5).
+            05 NOMBRE.
+              07 APE1 PIC X(12).
+              07 APE2 PIC X(12).
+              07 NOMB PIC X(12).
+            05 DIRECCION PIC X(30).
+            05 DNI PIC X(10).
+            05 TELEFONO PIC X(10).
+            05 FECHA-NAC.
+              07 DIA-NAC    PIC 99.
+              07 MES-NAC    PIC 99.
+              07 ANO-NAC    PIC 9999.
+            05 FECHA-ALTA-SOCIO.
+              07 DIA-ALTA-SOCIO  PIC 99.
+              07 MES-ALTA-SOCIO  PIC 99.
+              07 ANO-ALTA-SOCIO  PIC 9999.
+            05 FECHA-CADUCIDAD.
+              07 DIA-CAD    PIC 99.
+              07 MES-CAD    PIC 99.
+              07 ANO-CAD    PIC 9999.
+
+          FD PELICULA-EXP LABEL RECORD STANDARD.
+          01 REG-PELICULA-EXP PIC X(100).
+
+          FD SOCIOS-EXP LABEL RECORD STANDARD.
+          01 REG-SOCIOS-EXP PIC X(100).
+
+        WORKING-STORAGE SECTION.
+        77 ESTADO-PELICULA PIC XX.
+        77 ESTADO-SOCIOS PIC XX.
+        77 ESTADO-PELI-EXP PIC XX.
+        77 ESTADO-SOC-EXP PIC XX.
+        77 RESPU PIC X.
+        77 FIN-FICH PIC X.
+        77 CONT-PELI-EXP PIC 9(5) VALUE ZEROS.
+        77 CONT-SOC-EXP PIC 9(5) VALUE ZEROS.
+        77 CONT-PANT PIC ZZZZ9.
+
+        01 LINEA-PELICULA-EXP.
+         02 COD-PELI-L PIC X(6).
+         02 FILLER PIC X VALUE ";".
+         02 TITULO-L PIC X(30).
+         02 FILLER PIC X VALUE ";".
+         02 GENERO-L PIC X(15).
+         02 FILLER PIC X VALUE ";".
+         02 DIRECTOR-L PIC X(25).
+         02 FILLER PIC X VALUE ";".
+         02 PRECIO-L PIC 9(4).
+         02 FILLER PIC X VALUE ";".
+         02 CLASE-L PIC 9.
+         02 FILLER PIC X VALUE ";".
+         02 CLASE-PRECIO-L PIC 9.
+
+        01 LINEA-SOCIO-EXP.
+         02 COD-SOCIO-L PIC X(5).
+         02 FILLER PIC X VALUE ";".
+         02 APE1-L PIC X(12).
+         02 FILLER PIC X VALUE ";".
+         02 APE2-L PIC X(12).
+         02 FILLER PIC X VALUE ";".
+         02 NOMB-L PIC X(12).
+         02 FILLER PIC X VALUE ";".
+         02 DNI-L PIC X(10).
+         02 FILLER PIC X VALUE ";".
+         02 TELEFONO-L PIC X(10).
+         02 FILLER PIC X VALUE ";".
+         02 FECHA-NAC-L PIC 9(8).
+
+        SCREEN SECTION.
+          01 COLOR-PORTADA.
+            02 BACKGROUND BLUE.
+
+        PROCEDURE DIVISION.
+        INICIO.
+                DISPLAY SPACE ERASE.
+                PERFORM ABRIR-FICHERO.
+                IF ESTADO-PELICULA = "00" AND ESTADO-SOCIOS = "00"
+                   AND ESTADO-PELI-EXP = "00" AND ESTADO-SOC-EXP = "00"
+                  PERFORM PORTADA
+                  PERFORM EXPORTAR-PELICULAS
+                  PERFORM EXPORTAR-SOCIOS
+                  MOVE CONT-PELI-EXP TO CONT-PANT
+                  DISPLAY "Peliculas exportadas: " LINE 8 POSITION 15
+                  DISPLAY CONT-PANT LINE 8 POSITION 38
+                  MOVE CONT-SOC-EXP TO CONT-PANT
+                  DISPLAY "Socios exportados:    " LINE 9 POSITION 15
+                  DISPLAY CONT-PANT LINE 9 POSITION 38
+                  DISPLAY "Ficheros generados: PELICULA.TXT, "
+                  LINE 11 POSITION 15
+                  DISPLAY "SOCIOS.TXT" LINE 12 POSITION 15
+                END-IF.
+                PERFORM CERRAR-FICHERO.
+                DISPLAY "PULSA UNA TECLA PARA CONTINUAR" LINE 23
+                POSITION 28.
+                ACCEPT RESPU LINE 23 POSITION 71.
+              EXIT PROGRAM.
+
+        ABRIR-FICHERO.
+               OPEN INPUT PELICULA.
+               IF ESTADO-PELICULA NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-PELICULA
+                 ACCEPT RESPU
+               END-IF.
+               OPEN INPUT SOCIOS.
+               IF ESTADO-SOCIOS NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-SOCIOS
+                 ACCEPT RESPU
+               END-IF.
+               OPEN OUTPUT PELICULA-EXP.
+               IF ESTADO-PELI-EXP NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-PELI-EXP
+                 ACCEPT RESPU
+               END-IF.
+               OPEN OUTPUT SOCIOS-EXP.
+               IF ESTADO-SOC-EXP NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-SOC-EXP
+                 ACCEPT RESPU
+               END-IF.
+
+        PORTADA.
+                DISPLAY COLOR-PORTADA
+                CALL 'S-WINDOW' USING 03 77 02 20
+                CANCEL 'S-WINDOW'
+                DISPLAY ' EXPORTACION DE DATOS ' LINE 2 POSITION 28
+                REVERSE.
+
+        EXPORTAR-PELICULAS.
+                MOVE ZEROS TO CONT-PELI-EXP
+                MOVE LOW-VALUES TO COD-PELI
+                START PELICULA KEY IS > COD-PELI INVALID KEY
+                  MOVE 'S' TO FIN-FICH
+                NOT INVALID KEY
+                  MOVE 'N' TO FIN-FICH
+                END-START
+                PERFORM UNTIL FIN-FICH = 'S'
+                  READ PELICULA NEXT RECORD AT END
+                    MOVE 'S' TO FIN-FICH
+                  NOT AT END
+                    MOVE COD-PELI TO COD-PELI-L
+                    MOVE TITULO TO TITULO-L
+                    MOVE GENERO TO GENERO-L
+                    MOVE DIRECTOR TO DIRECTOR-L
+                    MOVE PRECIO TO PRECIO-L
+                    MOVE CLASE-PELICULA TO CLASE-L
+                    MOVE CLASE-PRECIO TO CLASE-PRECIO-L
+                    WRITE REG-PELICULA-EXP FROM LINEA-PELICULA-EXP
+                    ADD 1 TO CONT-PELI-EXP
+                  END-READ
+                END-PERFORM.
+
+        EXPORTAR-SOCIOS.
+                MOVE ZEROS TO CONT-SOC-EXP
+                MOVE LOW-VALUES TO COD-SOCIO
+                START SOCIOS KEY IS > COD-SOCIO INVALID KEY
+                  MOVE 'S' TO FIN-FICH
+                NOT INVALID KEY
+                  MOVE 'N' TO FIN-FICH
+                END-START
+                PERFORM UNTIL FIN-FICH = 'S'
+                  READ SOCIOS NEXT RECORD AT END
+                    MOVE 'S' TO FIN-FICH
+                  NOT AT END
+                    MOVE COD-SOCIO TO COD-SOCIO-L
+                    MOVE APE1 TO APE1-L
+                    MOVE APE2 TO APE2-L
+                    MOVE NOMB TO NOMB-L
+                    MOVE DNI TO DNI-L
+                    MOVE TELEFONO TO TELEFONO-L
+                    COMPUTE FECHA-NAC-L =
+                       ANO-NAC * 10000 + MES-NAC * 100 + DIA-NAC
+                    WRITE REG-SOCIOS-EXP FROM LINEA-SOCIO-EXP
+                    ADD 1 TO CONT-SOC-EXP
+                  END-READ
+                END-PERFORM.
+
+        CERRAR-FICHERO.
+                CLOSE PELICULA.
+                CLOSE SOCIOS.
+                CLOSE PELICULA-EXP.
+                CLOSE SOCIOS-EXP.
