@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CONSULTA-SOCIO.
+        AUTHOR. INBELGA.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT OPTIONAL SOCIO ASSIGN TO DISK
+                                           "SOCIOS.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS COD-SOCIO
+            ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+            ALTERNATE RECORD KEY IS DNI
+            FILE STATUS IS ESTADO-SOCIOS.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD SOCIO LABEL RECORD IS STANDARD.
+          01 REG-SOCIOS.
+            05 COD-SOCIO    PIC X(5).
+            05 NOMBRE.
+              07 APE1       PIC X(12).
+              07 APE2       PIC X(12).
+              07 NOMB       PIC X(12).
+            05 DIRECCION    PIC X(30).
+            05 DNI          PIC X(10).
+            05 TELEFONO     PIC X(10).
+            05 FECHA-NAC.
+              07 DIA-NAC    PIC 99.
+              07 MES-NAC    PIC 99.
+              07 ANO-NAC    PIC 9999.
+            05 FECHA-ALTA-SOCIO.
+              07 DIA-ALTA-SOCIO  PIC 99.
+              07 MES-ALTA-SOCIO  PIC 99.
+              07 ANO-ALTA-SOCIO  PIC 9999.
+            05 FECHA-CADUCIDAD.
+              07 DIA-CAD    PIC 99.
+              07 MES-CAD    PIC 99.
+              07 ANO-CAD    PIC 9999.
+
+        WORKING-STORAGE SECTION.
+         77 ESTADO-SOCIOS   PIC XX.
+         77 RESPUESTA       PIC X.
+         77 EXISTE          PIC X.
+         77 LINEA           PIC X(80)   VALUE ALL "�".
+         77 LINEA-OSCURA    PIC X(80)   VALUE ALL "�".
+         77 OPC             PIC X.
+           88 OPCION                    VALUE "N" "n".
+         77 MODO            PIC X.
+           88 POR-DNI                   VALUE "1".
+           88 POR-APELLIDO              VALUE "2".
+         77 TEXTO-BUSCADO   PIC X(12).
+         77 LONG-BUSC       PIC 99.
+         77 FIN-FICH        PIC X.
+         77 ENCONTRADO      PIC X.
+         77 CONT            PIC 99.
+
+        SCREEN SECTION.
+         01 COLOR-PANTALLA.
+           02 BACKGROUND BLUE.
+           02 FOREGROUND WHITE.
+
+       PROCEDURE DIVISION.
+        INICIO.
+            DISPLAY SPACES ERASE.
+            DISPLAY COLOR-PANTALLA.
+            MOVE "S" TO OPC.
+            PERFORM ABRIR-FICHERO.
+            PERFORM UNTIL OPCION
+              PERFORM MASCARA
+              ACCEPT MODO LINE 4 POSITION 35
+              EVALUATE TRUE
+                WHEN POR-DNI
+                  PERFORM BUSCAR-POR-DNI
+                WHEN POR-APELLIDO
+                  PERFORM BUSCAR-POR-APELLIDO
+                WHEN OTHER
+                  DISPLAY "Opcion no valida" LINE 23 POSITION 15
+              END-EVALUATE
+              DISPLAY "�DESEA REALIZAR OTRA CONSULTA?" LINE 23
+              POSITION 20
+              ACCEPT OPC LINE 23 POSITION 52
+            END-PERFORM.
+            PERFORM CERRAR-FICHERO.
+            EXIT PROGRAM.
+
+       ABRIR-FICHERO.
+            OPEN INPUT SOCIO.
+            IF ESTADO-SOCIOS NOT = "00"
+              DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-SOCIOS
+              ACCEPT RESPUESTA
+            END-IF.
+
+       MASCARA.
+            DISPLAY " " ERASE.
+            DISPLAY LINEA LINE 1 POSITION 1.
+            DISPLAY LINEA-OSCURA LINE 2 POSITION 1.
+            DISPLAY "CONSULTA DE SOCIOS" LINE 2 POSITION 30.
+            DISPLAY LINEA LINE 3 POSITION 1.
+            DISPLAY "1: Por DNI, 2: Por Apellido:  " LINE 4
+                                                         POSITION 15.
+            DISPLAY LINEA LINE 22 POSITION 1.
+            DISPLAY LINEA LINE 24 POSITION 1.
+
+       BUSCAR-POR-DNI.
+            DISPLAY "DNI a buscar..........:  " LINE 6 POSITION 15.
+            ACCEPT DNI LINE 6 POSITION 41.
+            MOVE "S" TO EXISTE.
+            READ SOCIO KEY IS DNI INVALID KEY
+              MOVE "N" TO EXISTE
+            END-READ.
+            IF EXISTE = "N"
+              DISPLAY "DNI no encontrado" LINE 23 POSITION 15
+            ELSE
+              PERFORM MOSTRAR-FICHA
+            END-IF.
+
+       MOSTRAR-FICHA.
+            DISPLAY "Codigo del socio__:  " LINE 9  POSITION 15.
+            DISPLAY COD-SOCIO LINE 9 POSITION 37.
+            DISPLAY "Primer Apellido___:  " LINE 11 POSITION 15.
+            DISPLAY APE1 LINE 11 POSITION 37.
+            DISPLAY "Segundo Apellido__:  " LINE 13 POSITION 15.
+            DISPLAY APE2 LINE 13 POSITION 37.
+            DISPLAY "Nombre____________:  " LINE 15 POSITION 15.
+            DISPLAY NOMB LINE 15 POSITION 37.
+            DISPLAY "Direcci�n_________:  " LINE 17 POSITION 15.
+            DISPLAY DIRECCION LINE 17 POSITION 37.
+            DISPLAY "Telefono__________:  " LINE 19 POSITION 15.
+            DISPLAY TELEFONO LINE 19 POSITION 37.
+            DISPLAY "F.Nacim___________:  " LINE 21 POSITION 15.
+            DISPLAY FECHA-NAC LINE 21 POSITION 37.
+            DISPLAY "Socio desde__:  " LINE 21 POSITION 50.
+            DISPLAY FECHA-ALTA-SOCIO LINE 21 POSITION 66.
+
+       BUSCAR-POR-APELLIDO.
+            DISPLAY "Apellido a buscar.....:  " LINE 6 POSITION 15.
+            ACCEPT TEXTO-BUSCADO LINE 6 POSITION 41.
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(TEXTO-BUSCADO))
+            TO LONG-BUSC
+            MOVE "N" TO ENCONTRADO
+            MOVE 9 TO CONT
+            DISPLAY "CODIGO" LINE 8 POSITION 15
+            DISPLAY "APELLIDOS Y NOMBRE" LINE 8 POSITION 25
+            DISPLAY "DNI" LINE 8 POSITION 55
+            DISPLAY "TELEFONO" LINE 8 POSITION 66
+            MOVE SPACES TO NOMBRE
+            MOVE TEXTO-BUSCADO TO APE1
+            START SOCIO KEY IS >= NOMBRE INVALID KEY
+              MOVE "S" TO FIN-FICH
+            NOT INVALID KEY
+              MOVE "N" TO FIN-FICH
+            END-START
+            PERFORM UNTIL FIN-FICH = "S"
+              READ SOCIO NEXT RECORD AT END
+                MOVE "S" TO FIN-FICH
+              NOT AT END
+                IF APE1(1:LONG-BUSC) = TEXTO-BUSCADO(1:LONG-BUSC)
+                  MOVE "S" TO ENCONTRADO
+                  PERFORM MOSTRAR-FILA
+                ELSE
+                  MOVE "S" TO FIN-FICH
+                END-IF
+              END-READ
+            END-PERFORM.
+            IF ENCONTRADO = "N"
+              DISPLAY "No se encontraron coincidencias"
+              LINE 23 POSITION 15
+            END-IF.
+
+       MOSTRAR-FILA.
+            IF CONT < 20
+              DISPLAY COD-SOCIO LINE CONT POSITION 15
+              DISPLAY APE1 LINE CONT POSITION 25
+              DISPLAY APE2 LINE CONT POSITION 38
+              DISPLAY NOMB LINE CONT POSITION 51
+              DISPLAY DNI LINE CONT POSITION 64
+              DISPLAY TELEFONO LINE CONT POSITION 75
+              ADD 1 TO CONT
+            END-IF.
+
+       CERRAR-FICHERO.
+            CLOSE SOCIO.
