@@ -0,0 +1,204 @@
+        IDENTIFICATION DIVISION.
+          PROGRAM-ID. BAJA-SOCIO.
+
+        ENVIRONMENT DIVISION.
+
+          INPUT-OUTPUT SECTION.
+
+          FILE-CONTROL.
+               SELECT OPTIONAL SOCIOS ASSIGN TO DISK "SOCIOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-SOCIO
+               ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DNI
+               FILE STATUS IS ESTADO-SOCIOS.
+
+               SELECT OPTIONAL ALQUILER ASSIGN TO DISK "ALQUILER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS N-SALIDA
+               ALTERNATE RECORD KEY IS CODI-SOCIO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CODI-PELI WITH DUPLICATES
+               FILE STATUS IS ESTADO-ALQUILER.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+          FD SOCIOS LABEL RECORD STANDARD.
+          01 REG-SOCIOS.
+            05 COD-SOCIO PIC X(5).
+            05 NOMBRE.
+              07 APE1 PIC X(12).
+              07 APE2 PIC X(12).
+              07 NOMB PIC X(12).
+            05 DIRECCION PIC X(30).
+            05 DNI PIC X(10).
+            05 TELEFONO PIC X(10).
+            05 FECHA-NAC.
+              07 DIA-NAC    PIC 99.
+              07 MES-NAC    PIC 99.
+              07 ANO-NAC    PIC 9999.
+            05 FECHA-ALTA-SOCIO.
+              07 DIA-ALTA-SOCIO  PIC 99.
+              07 MES-ALTA-SOCIO  PIC 99.
+              07 ANO-ALTA-SOCIO  PIC 9999.
+            05 FECHA-CADUCIDAD.
+              07 DIA-CAD    PIC 99.
+              07 MES-CAD    PIC 99.
+              07 ANO-CAD    PIC 9999.
+
+          FD ALQUILER LABEL RECORD STANDARD.
+          01 REG-ALQUILER.
+           02 N-SALIDA PIC X(8).
+           02 FECHA-ALQ.
+            03 DIA PIC 99.
+            03 MES PIC 99.
+            03 ANO PIC 9999.
+           02 CODI-SOCIO PIC X(5).
+           02 CODI-PELI PIC X(6).
+           02 PRECI-ALQ PIC 9(4).
+           02 DEVUELTA PIC X.
+           02 FECHA-DEV.
+            03 DIA-DEV PIC 99.
+            03 MES-DEV PIC 99.
+            03 ANO-DEV PIC 9999.
+           02 RECARGO-MORA PIC 9(4).
+
+        WORKING-STORAGE SECTION.
+        77 ESTADO-SOCIOS PIC XX.
+        77 ESTADO-ALQUILER PIC XX.
+        77 EXISTE PIC X.
+        77 TIENE-ALQUILER-ABIERTO PIC X.
+        77 FIN-FICH PIC X.
+        77 COD-SOCIO-BUSCADO PIC X(5).
+        77 OPC PIC X.
+          88 OPCION VALUE "N", "n".
+        77 RES PIC X.
+         88 CORRECTA VALUE 'S' 's' 'N' 'n'.
+        77 AUD-OPERACION PIC X(10).
+        77 AUD-ENTIDAD PIC X(10).
+        77 AUD-CLAVE PIC X(10).
+
+        SCREEN SECTION.
+          01 COLOR-PORTADA.
+            02 BACKGROUND BLUE.
+
+        PROCEDURE DIVISION.
+        INICIO.
+                DISPLAY SPACE ERASE.
+                MOVE 'S' TO OPC.
+                PERFORM ABRIR-FICHERO.
+                PERFORM UNTIL OPCION
+                  PERFORM PORTADA
+                  MOVE 'S' TO EXISTE
+                  ACCEPT COD-SOCIO LINE 4 POSITION 45
+                  READ SOCIOS KEY IS COD-SOCIO INVALID KEY
+                   MOVE 'N' TO EXISTE
+                  END-READ
+                  IF EXISTE = 'N'
+                    DISPLAY 'Ese socio no existe' LINE 21 POSITION 21
+                  ELSE
+                    PERFORM MOSTRAR-FICHA
+                    PERFORM COMPROBAR-ALQUILER-ABIERTO
+                    IF TIENE-ALQUILER-ABIERTO = 'S'
+                      DISPLAY
+                      'Este socio tiene un alquiler abierto,'
+                      LINE 21 POSITION 10
+                      DISPLAY 'no se puede dar de baja' LINE 22
+                      POSITION 10
+                    ELSE
+                      DISPLAY "BORRAR FICHA (S/N)?" POSITION 30
+                      LINE 18
+                      PERFORM UNTIL CORRECTA
+                         ACCEPT RES POSITION 50 LINE 18
+                      END-PERFORM
+                      IF RES = 'S' OR RES = 's'
+                         PERFORM BORRAR-SOCIO
+                      END-IF
+                    END-IF
+                  END-IF
+                  DISPLAY '�DESEA DAR DE BAJA OTRO SOCIO?' LINE 22
+                  POSITION 20
+                  ACCEPT OPC LINE 22 POSITION 52
+                END-PERFORM.
+                PERFORM CERRAR-FICHERO.
+              EXIT PROGRAM.
+
+        ABRIR-FICHERO.
+               OPEN I-O SOCIOS.
+               IF ESTADO-SOCIOS NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-SOCIOS
+                 ACCEPT RES
+               END-IF.
+               OPEN INPUT ALQUILER.
+               IF ESTADO-ALQUILER NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-ALQUILER
+                 ACCEPT RES
+               END-IF.
+
+        PORTADA.
+                DISPLAY COLOR-PORTADA
+                CALL 'S-WINDOW' USING 03 77 02 19
+                CANCEL 'S-WINDOW'
+                DISPLAY ' BAJA DE SOCIO ' LINE 2 POSITION 32
+                REVERSE
+                DISPLAY 'Codigo de Socio....:' LINE 4 POSITION 25.
+
+        MOSTRAR-FICHA.
+                DISPLAY 'Primer Apellido....:' LINE 6 POSITION 10
+                DISPLAY APE1 LINE 6 POSITION 40
+                DISPLAY 'Segundo Apellido...:' LINE 8 POSITION 10
+                DISPLAY APE2 LINE 8 POSITION 40
+                DISPLAY 'Nombre.............:' LINE 10 POSITION 10
+                DISPLAY NOMB LINE 10 POSITION 40
+                DISPLAY 'Direccion..........:' LINE 12 POSITION 10
+                DISPLAY DIRECCION LINE 12 POSITION 40
+                DISPLAY 'DNI................:' LINE 14 POSITION 10
+                DISPLAY DNI LINE 14 POSITION 40
+                DISPLAY 'Telefono...........:' LINE 16 POSITION 10
+                DISPLAY TELEFONO LINE 16 POSITION 40.
+
+        COMPROBAR-ALQUILER-ABIERTO.
+                MOVE 'N' TO TIENE-ALQUILER-ABIERTO
+                MOVE 'N' TO FIN-FICH
+                MOVE COD-SOCIO TO COD-SOCIO-BUSCADO
+                MOVE COD-SOCIO TO CODI-SOCIO
+                START ALQUILER KEY IS = CODI-SOCIO INVALID KEY
+                  MOVE 'S' TO FIN-FICH
+                END-START
+                PERFORM UNTIL FIN-FICH = 'S'
+                  READ ALQUILER NEXT RECORD AT END
+                    MOVE 'S' TO FIN-FICH
+                  NOT AT END
+                    IF CODI-SOCIO NOT = COD-SOCIO-BUSCADO
+                      MOVE 'S' TO FIN-FICH
+                    ELSE
+                      IF DEVUELTA = 'N'
+                        MOVE 'S' TO TIENE-ALQUILER-ABIERTO
+                        MOVE 'S' TO FIN-FICH
+                      END-IF
+                    END-IF
+                  END-READ
+                END-PERFORM.
+
+        BORRAR-SOCIO.
+                DELETE SOCIOS INVALID KEY
+                  DISPLAY 'Error al borrar la ficha' LINE 21
+                  POSITION 15
+                NOT INVALID KEY
+                  DISPLAY 'Socio borrado correctamente' LINE 21
+                  POSITION 15
+                  MOVE 'BAJA' TO AUD-OPERACION
+                  MOVE 'SOCIO' TO AUD-ENTIDAD
+                  MOVE COD-SOCIO TO AUD-CLAVE
+                  CALL 'AUDITORIA' USING AUD-OPERACION AUD-ENTIDAD
+                                          AUD-CLAVE
+                  CANCEL 'AUDITORIA'
+                END-DELETE.
+
+        CERRAR-FICHERO.
+                CLOSE SOCIOS.
+                CLOSE ALQUILER.
