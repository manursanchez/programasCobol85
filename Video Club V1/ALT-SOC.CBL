@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. AL-INDEX.
+        AUTHOR. INBELGA.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT OPTIONAL SOCIO ASSIGN TO DISK
+                                           "SOCIOS.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS COD-SOCIO
+            ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+            ALTERNATE RECORD KEY IS DNI
+            FILE STATUS IS ESTADO-SOCIOS.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD SOCIO LABEL RECORD IS STANDARD.
+          01 REG-SOCIOS.
+            05 COD-SOCIO    PIC X(5).
+            05 NOMBRE.
+              07 APE1       PIC X(12).
+              07 APE2       PIC X(12).
+              07 NOMB       PIC X(12).
+            05 DIRECCION    PIC X(30).
+            05 DNI          PIC X(10).
+            05 TELEFONO     PIC X(10).
+            05 FECHA-NAC.
+              07 DIA-NAC    PIC 99.
+              07 MES-NAC    PIC 99.
+              07 ANO-NAC    PIC 9999.
+            05 FECHA-ALTA-SOCIO.
+              07 DIA-ALTA-SOCIO  PIC 99.
+              07 MES-ALTA-SOCIO  PIC 99.
+              07 ANO-ALTA-SOCIO  PIC 9999.
+            05 FECHA-CADUCIDAD.
+              07 DIA-CAD    PIC 99.
+              07 MES-CAD    PIC 99.
+              07 ANO-CAD    PIC 9999.
+
+        WORKING-STORAGE SECTION.
+         77 C PIC 99.
+         77 FECHA-SISTEMA    PIC X(8).
+         77 HOY-INT-SOCIO    PIC S9(9) COMP.
+         77 CAD-INT-SOCIO    PIC S9(9) COMP.
+         77 FECHA-HOY-YMD    PIC 9(8).
+         77 FECHA-CAD-YMD    PIC 9(8).
+         77 DIAS-VIGENCIA    PIC 9(3) VALUE 365.
+         77 ESTADO-SOCIOS   PIC XX.
+         77 RESPUESTA       PIC X.
+           88 DATOS-CORREC              VALUE "S" "s".
+         77 FICH-GRAB       PIC X.
+         77 LINEA           PIC X(80)   VALUE ALL "�".
+         77 LINEA-OSCURA    PIC X(80)   VALUE ALL "�".
+         77 FILA            PIC 9(2).
+         77 COLUMNA         PIC 9(2).
+         77 TECLA           PIC 99.
+           88 ESC                       VALUE 27.
+         77 CODIGO-LIBRE    PIC X.
+           88 COD-OK                    VALUE "S".
+         77 DNI-LIBRE       PIC X.
+           88 DNI-OK                    VALUE "S".
+         77 COD-SOCIO-TEMP  PIC X(5).
+         77 AUD-OPERACION   PIC X(10).
+         77 AUD-ENTIDAD     PIC X(10).
+         77 AUD-CLAVE       PIC X(10).
+
+        SCREEN SECTION.
+         01 COLOR-PANTALLA.
+           02 BACKGROUND BLUE.
+           02 FOREGROUND WHITE.
+
+       PROCEDURE DIVISION.
+        INICIO.
+            DISPLAY SPACES ERASE.
+            DISPLAY COLOR-PANTALLA.
+            PERFORM ABRIR-FICHERO.
+            PERFORM MASCARA.
+            PERFORM INIC-CAMP.
+            PERFORM TEST AFTER UNTIL ESC
+              PERFORM ACEPTAR-CAMPO-PRINCIPAL
+              IF NOT ESC AND COD-OK
+                PERFORM ACEPTAR-LOS-DEMAS-CAMPOS
+                IF DNI-OK
+                  PERFORM CALCULAR-FECHA-ALTA
+                  DISPLAY "Socio desde: " LINE 24 POSITION 15
+                  DISPLAY FECHA-ALTA-SOCIO LINE 24 POSITION 28
+                  DISPLAY "Caduca: " LINE 24 POSITION 45
+                  DISPLAY FECHA-CADUCIDAD LINE 24 POSITION 53
+                  DISPLAY "�Datos Correctos [S/N]?:"
+                                                LINE 23 POSITION 29
+                  MOVE "S" TO RESPUESTA
+                  ACCEPT RESPUESTA LINE 23 POSITION 53 UPDATE
+                  DISPLAY " " LINE 23 POSITION 20 ERASE EOL
+                  IF DATOS-CORREC
+                    PERFORM GRABAR-FICHA
+                    IF FICH-GRAB = "S"
+                      PERFORM INIC-CAMP
+                      PERFORM LIMPIAR-CAMPOS
+                    END-IF
+                  END-IF
+                END-IF
+              END-IF
+            END-PERFORM.
+            PERFORM CERRAR-FICHERO.
+            EXIT PROGRAM.
+
+       ABRIR-FICHERO.
+            OPEN I-O SOCIO.
+            IF ESTADO-SOCIOS NOT = "00"
+              DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-SOCIOS
+              ACCEPT RESPUESTA
+            END-IF.
+
+       MASCARA.
+            DISPLAY " " ERASE.
+            DISPLAY LINEA LINE 1 POSITION 1.
+            DISPLAY LINEA-OSCURA LINE 2 POSITION 1.
+            DISPLAY "ALTAS DE SOCIOS" LINE 2 POSITION 30.
+            DISPLAY LINEA LINE 3 POSITION 1.
+            DISPLAY "Codigo del socio__:  " LINE 7  POSITION 15.
+            DISPLAY "Primer Apellido___:  " LINE 9  POSITION 15.
+            DISPLAY "Segundo Apellido__:  " LINE 11 POSITION 15.
+            DISPLAY "Nombre____________:  " LINE 13 POSITION 15.
+            DISPLAY "Direcci�n_________:  " LINE 15 POSITION 15.
+            DISPLAY "DNI_______________:  " LINE 17 POSITION 15.
+            DISPLAY "Telefono__________:  " LINE 19 POSITION 15.
+            DISPLAY "Fecha Nacimiento DDMMAAAA:  " LINE 21
+                                                        POSITION 15.
+            DISPLAY LINEA LINE 22 POSITION 1.
+            DISPLAY LINEA LINE 25 POSITION 1.
+
+       INIC-CAMP.
+            MOVE SPACES TO REG-SOCIOS.
+
+       ACEPTAR-CAMPO-PRINCIPAL.
+            DISPLAY "Pulse la tecla ESC para finalizar el programa"
+                                       LINE 23 POSITION 15.
+            MOVE "S" TO CODIGO-LIBRE.
+            ACCEPT COD-SOCIO LINE 7 POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT TECLA FROM ESCAPE KEY
+            DISPLAY " " LINE 23 POSITION 15 ERASE EOL.
+            IF NOT ESC
+              READ SOCIO KEY IS COD-SOCIO INVALID KEY
+                MOVE "S" TO CODIGO-LIBRE
+              NOT INVALID KEY
+                MOVE "N" TO CODIGO-LIBRE
+                DISPLAY "Ese codigo ya ha sido utilizado"
+                                       LINE 23 POSITION 15
+                PERFORM INIC-CAMP
+              END-READ
+            END-IF.
+
+       ACEPTAR-LOS-DEMAS-CAMPOS.
+            MOVE COD-SOCIO TO COD-SOCIO-TEMP
+            MOVE "N" TO DNI-LIBRE
+            PERFORM UNTIL DNI-OK
+              ACCEPT DNI   LINE 17 POSITION 35 TAB NO BEEP UPDATE.
+              READ SOCIO KEY IS DNI INVALID KEY
+                MOVE "S" TO DNI-LIBRE
+              NOT INVALID KEY
+                DISPLAY "DNI ya registrado" LINE 23 POSITION 15
+                DISPLAY " " LINE 23 POSITION 40 ERASE EOL
+              END-READ
+            END-PERFORM
+            DISPLAY " " LINE 23 POSITION 15 ERASE EOL
+            MOVE COD-SOCIO-TEMP TO COD-SOCIO
+            ACCEPT APE1  LINE 9  POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT APE2  LINE 11 POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT NOMB  LINE 13 POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT DIRECCION LINE 15 POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT TELEFONO LINE 19 POSITION 35 TAB NO BEEP UPDATE.
+            ACCEPT FECHA-NAC LINE 21 POSITION 43 TAB NO BEEP UPDATE.
+
+       CALCULAR-FECHA-ALTA.
+            MOVE FUNCTION CURRENT-DATE TO FECHA-SISTEMA
+            MOVE FECHA-SISTEMA(7:2) TO DIA-ALTA-SOCIO
+            MOVE FECHA-SISTEMA(5:2) TO MES-ALTA-SOCIO
+            MOVE FECHA-SISTEMA(1:4) TO ANO-ALTA-SOCIO
+            MOVE FECHA-SISTEMA TO FECHA-HOY-YMD
+            MOVE FUNCTION INTEGER-OF-DATE(FECHA-HOY-YMD)
+                                                  TO HOY-INT-SOCIO
+            ADD DIAS-VIGENCIA TO HOY-INT-SOCIO GIVING CAD-INT-SOCIO
+            MOVE FUNCTION DATE-OF-INTEGER(CAD-INT-SOCIO)
+                                                  TO FECHA-CAD-YMD
+            MOVE FECHA-CAD-YMD(7:2) TO DIA-CAD
+            MOVE FECHA-CAD-YMD(5:2) TO MES-CAD
+            MOVE FECHA-CAD-YMD(1:4) TO ANO-CAD.
+
+       GRABAR-FICHA.
+            MOVE "S" TO FICH-GRAB.
+            WRITE REG-SOCIOS INVALID KEY
+              DISPLAY "Error Escritura: " LINE 23 POSITION 10
+                                                   ESTADO-SOCIOS
+              ACCEPT RESPUESTA LINE 23 POSITION 78 PROMPT
+              DISPLAY " "  LINE 23 POSITION 10 ERASE EOL
+              MOVE "N" TO FICH-GRAB
+            NOT INVALID KEY
+              MOVE 'ALTA' TO AUD-OPERACION
+              MOVE 'SOCIO' TO AUD-ENTIDAD
+              MOVE COD-SOCIO TO AUD-CLAVE
+              CALL 'AUDITORIA' USING AUD-OPERACION AUD-ENTIDAD
+                                      AUD-CLAVE
+              CANCEL 'AUDITORIA'
+            END-WRITE.
+
+       CERRAR-FICHERO.
+            CLOSE SOCIO.
+
+       LIMPIAR-CAMPOS.
+            PERFORM VARYING C FROM 7 BY 2 UNTIL C = 23
+             DISPLAY " " LINE C POSITION 35 ERASE EOL
+            END-PERFORM.
+            DISPLAY " " LINE 24 POSITION 1 ERASE EOL.
