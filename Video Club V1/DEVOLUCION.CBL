@@ -0,0 +1,284 @@
+        IDENTIFICATION DIVISION.
+          PROGRAM-ID. DEVOLUCION.
+
+        ENVIRONMENT DIVISION.
+
+          INPUT-OUTPUT SECTION.
+
+          FILE-CONTROL.
+               SELECT OPTIONAL PELICULA ASSIGN TO DISK "PELICULA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PELI
+               ALTERNATE RECORD KEY IS TITULO
+               ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DIRECTOR WITH DUPLICATES
+               FILE STATUS IS ESTADO-PELICULA.
+
+               SELECT OPTIONAL ALQUILER ASSIGN TO DISK "ALQUILER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS N-SALIDA
+               ALTERNATE RECORD KEY IS CODI-SOCIO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CODI-PELI WITH DUPLICATES
+               FILE STATUS IS ESTADO-ALQUILER.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+          FD PELICULA LABEL RECORD STANDARD.
+          01 REG-PELICULA.
+           02 COD-PELI PIC X(6).
+           02 TITULO PIC X(30).
+           02 GENERO PIC X(15).
+           02 DIRECTOR PIC X(25).
+           02 PRECIO PIC 9(4).
+           02 CLASE-PELICULA PIC 9.
+           02 CLASE-PRECIO PIC 9.
+           02 NUM-COPIAS PIC 99.
+           02 COPIAS-ALQUILADAS PIC 99.
+           02 DISPONIBLE PIC X.
+
+          FD ALQUILER LABEL RECORD STANDARD.
+          01 REG-ALQUILER.
+           02 N-SALIDA PIC X(8).
+           02 FECHA-ALQ.
+            03 DIA PIC 99.
+            03 MES PIC 99.
+            03 ANO PIC 9999.
+           02 CODI-SOCIO PIC X(5).
+           02 CODI-PELI PIC X(6).
+           02 PRECI-ALQ PIC 9(4).
+           02 DEVUELTA PIC X.
+           02 FECHA-DEV.
+            03 DIA-DEV PIC 99.
+            03 MES-DEV PIC 99.
+            03 ANO-DEV PIC 9999.
+           02 RECARGO-MORA PIC 9(4).
+
+        WORKING-STORAGE SECTION.
+        77 ESTADO-PELICULA PIC XX.
+        77 ESTADO-ALQUILER PIC XX.
+        77 FECHA-SISTEMA PIC X(8).
+        77 EXISTE-ALQ PIC X.
+        77 TECLA PIC 99.
+          88 ESC VALUE 27.
+        77 FIN-FICH PIC X.
+        77 OPC PIC X.
+          88 OPCION VALUE "N", "n".
+        77 MODO PIC X.
+          88 POR-SALIDA VALUE "1".
+          88 POR-SOCIO VALUE "2".
+        77 RES PIC X.
+         88 CORRECTA VALUE 'S' 's' 'N' 'n'.
+        77 LINEA-PANT PIC 99.
+        77 CLAVE-SOCIO PIC X(5).
+        77 TARIFA-MORA PIC 99 VALUE 50.
+        77 DIAS-VENTANA PIC 99 VALUE 7.
+        77 FECHA-ALQ-YMD PIC 9(8).
+        77 FECHA-HOY-YMD PIC 9(8).
+        77 ALQ-INT PIC S9(9) COMP.
+        77 HOY-INT PIC S9(9) COMP.
+        77 DIAS-ALQUILADO PIC 9(4).
+        77 DIAS-RETRASO PIC 9(4).
+        77 TOTAL-PAGAR PIC 9(5).
+        77 AUD-OPERACION PIC X(10).
+        77 AUD-ENTIDAD PIC X(10).
+        77 AUD-CLAVE PIC X(10).
+
+        SCREEN SECTION.
+          01 COLOR-PORTADA.
+            02 BACKGROUND BLUE.
+
+        PROCEDURE DIVISION.
+        INICIO.
+                DISPLAY SPACE ERASE.
+                MOVE 'S' TO OPC.
+                PERFORM ABRIR-FICHERO.
+                PERFORM UNTIL OPCION
+                  PERFORM PORTADA
+                  ACCEPT MODO LINE 4 POSITION 55
+                  EVALUATE TRUE
+                    WHEN POR-SALIDA
+                      PERFORM DEVOLVER-POR-SALIDA
+                    WHEN POR-SOCIO
+                      PERFORM DEVOLVER-POR-SOCIO
+                    WHEN OTHER
+                      DISPLAY 'Opcion no valida' LINE 21 POSITION 21
+                  END-EVALUATE
+                  DISPLAY '�DESEA PROCESAR OTRA DEVOLUCION?' LINE 22
+                  POSITION 20
+                  ACCEPT OPC LINE 22 POSITION 54
+                END-PERFORM.
+                PERFORM CERRAR-FICHERO.
+              EXIT PROGRAM.
+
+        ABRIR-FICHERO.
+               OPEN I-O PELICULA.
+               IF ESTADO-PELICULA NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-PELICULA
+                 ACCEPT RES
+               END-IF.
+               OPEN I-O ALQUILER.
+               IF ESTADO-ALQUILER NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-ALQUILER
+                 ACCEPT RES
+               END-IF.
+
+        PORTADA.
+                DISPLAY COLOR-PORTADA
+                CALL 'S-WINDOW' USING 03 77 02 20
+                CANCEL 'S-WINDOW'
+                DISPLAY ' DEVOLUCION DE ALQUILER ' LINE 2 POSITION 28
+                REVERSE
+                DISPLAY '1: Por numero de salida, 2: Por socio:'
+                LINE 4 POSITION 15.
+
+        DEVOLVER-POR-SALIDA.
+                ACCEPT N-SALIDA LINE 6 POSITION 35
+                MOVE 'S' TO EXISTE-ALQ
+                READ ALQUILER KEY IS N-SALIDA INVALID KEY
+                  MOVE 'N' TO EXISTE-ALQ
+                END-READ
+                IF EXISTE-ALQ = 'N'
+                  DISPLAY 'Ese alquiler no existe' LINE 21 POSITION 21
+                ELSE
+                  IF DEVUELTA = 'S'
+                    DISPLAY 'Ese alquiler ya fue devuelto'
+                    LINE 21 POSITION 21
+                  ELSE
+                    PERFORM CALCULAR-RECARGO
+                    PERFORM MOSTRAR-ALQUILER
+                    DISPLAY "CONFIRMAR DEVOLUCION (S/N)?"
+                    POSITION 25 LINE 19
+                    PERFORM UNTIL CORRECTA
+                       ACCEPT RES POSITION 53 LINE 19
+                    END-PERFORM
+                    IF RES = 'S' OR RES = 's'
+                       PERFORM PROCESAR-DEVOLUCION
+                    END-IF
+                  END-IF
+                END-IF.
+
+        DEVOLVER-POR-SOCIO.
+                ACCEPT CLAVE-SOCIO LINE 6 POSITION 55
+                MOVE CLAVE-SOCIO TO CODI-SOCIO
+                MOVE 8 TO LINEA-PANT
+                MOVE 'N' TO FIN-FICH
+                START ALQUILER KEY IS = CODI-SOCIO INVALID KEY
+                  MOVE 'S' TO FIN-FICH
+                END-START
+                IF FIN-FICH = 'S'
+                  DISPLAY 'Ese socio no tiene alquileres'
+                  LINE 21 POSITION 21
+                ELSE
+                  PERFORM UNTIL FIN-FICH = 'S'
+                    READ ALQUILER NEXT RECORD AT END
+                      MOVE 'S' TO FIN-FICH
+                    END-READ
+                    IF FIN-FICH = 'N' AND CODI-SOCIO = CLAVE-SOCIO
+                      IF DEVUELTA = 'N'
+                        DISPLAY N-SALIDA LINE LINEA-PANT POSITION 10
+                        DISPLAY CODI-PELI LINE LINEA-PANT POSITION 25
+                        DISPLAY FECHA-ALQ LINE LINEA-PANT POSITION 40
+                        ADD 1 TO LINEA-PANT
+                      END-IF
+                    ELSE
+                      MOVE 'S' TO FIN-FICH
+                    END-IF
+                  END-PERFORM
+                  DISPLAY 'Introduzca N. de Salida a devolver:'
+                  LINE 19 POSITION 15
+                  ACCEPT N-SALIDA LINE 19 POSITION 52
+                  MOVE 'S' TO EXISTE-ALQ
+                  READ ALQUILER KEY IS N-SALIDA INVALID KEY
+                    MOVE 'N' TO EXISTE-ALQ
+                  END-READ
+                  IF EXISTE-ALQ = 'N' OR DEVUELTA = 'S'
+                    DISPLAY 'Numero de salida no valido'
+                    LINE 21 POSITION 21
+                  ELSE
+                    PERFORM CALCULAR-RECARGO
+                    PERFORM MOSTRAR-ALQUILER
+                    DISPLAY "CONFIRMAR DEVOLUCION (S/N)?"
+                    POSITION 25 LINE 19
+                    PERFORM UNTIL CORRECTA
+                       ACCEPT RES POSITION 53 LINE 19
+                    END-PERFORM
+                    IF RES = 'S' OR RES = 's'
+                       PERFORM PROCESAR-DEVOLUCION
+                    END-IF
+                  END-IF
+                END-IF.
+
+        MOSTRAR-ALQUILER.
+                DISPLAY 'N. Salida..:' LINE 9 POSITION 15
+                DISPLAY N-SALIDA LINE 9 POSITION 35
+                DISPLAY 'Socio......:' LINE 10 POSITION 15
+                DISPLAY CODI-SOCIO LINE 10 POSITION 35
+                DISPLAY 'Pelicula...:' LINE 11 POSITION 15
+                DISPLAY CODI-PELI LINE 11 POSITION 35
+                DISPLAY 'Fecha Alq..:' LINE 12 POSITION 15
+                DISPLAY FECHA-ALQ LINE 12 POSITION 35
+                DISPLAY 'Precio.....:' LINE 13 POSITION 15
+                DISPLAY PRECI-ALQ LINE 13 POSITION 35
+                DISPLAY 'Dias de retraso..:' LINE 14 POSITION 15
+                DISPLAY DIAS-RETRASO LINE 14 POSITION 35
+                DISPLAY 'Recargo por mora.:' LINE 15 POSITION 15
+                DISPLAY RECARGO-MORA LINE 15 POSITION 35
+                DISPLAY 'TOTAL A PAGAR....:' LINE 16 POSITION 15
+                DISPLAY TOTAL-PAGAR LINE 16 POSITION 35.
+
+        CALCULAR-RECARGO.
+                MOVE FUNCTION CURRENT-DATE TO FECHA-SISTEMA
+                MOVE FECHA-SISTEMA TO FECHA-HOY-YMD
+                COMPUTE FECHA-ALQ-YMD = ANO * 10000 + MES * 100 + DIA
+                COMPUTE HOY-INT =
+                   FUNCTION INTEGER-OF-DATE(FECHA-HOY-YMD)
+                COMPUTE ALQ-INT =
+                   FUNCTION INTEGER-OF-DATE(FECHA-ALQ-YMD)
+                COMPUTE DIAS-ALQUILADO = HOY-INT - ALQ-INT
+                IF DIAS-ALQUILADO > DIAS-VENTANA
+                  COMPUTE DIAS-RETRASO = DIAS-ALQUILADO - DIAS-VENTANA
+                  COMPUTE RECARGO-MORA = DIAS-RETRASO * TARIFA-MORA
+                ELSE
+                  MOVE 0 TO DIAS-RETRASO
+                  MOVE 0 TO RECARGO-MORA
+                END-IF
+                COMPUTE TOTAL-PAGAR = PRECI-ALQ + RECARGO-MORA.
+
+        PROCESAR-DEVOLUCION.
+                MOVE 'S' TO DEVUELTA
+                MOVE FECHA-SISTEMA(7:2) TO DIA-DEV
+                MOVE FECHA-SISTEMA(5:2) TO MES-DEV
+                MOVE FECHA-SISTEMA(1:4) TO ANO-DEV
+                REWRITE REG-ALQUILER INVALID KEY
+                  DISPLAY 'Error al grabar la devolucion'
+                  LINE 21 POSITION 15
+                NOT INVALID KEY
+                  MOVE CODI-PELI TO COD-PELI
+                  READ PELICULA KEY IS COD-PELI INVALID KEY
+                    DISPLAY 'Aviso: no se encontro la pelicula'
+                    LINE 21 POSITION 15
+                  NOT INVALID KEY
+                    IF COPIAS-ALQUILADAS > 0
+                      SUBTRACT 1 FROM COPIAS-ALQUILADAS
+                    END-IF
+                    REWRITE REG-PELICULA INVALID KEY
+                      DISPLAY 'Error al liberar la pelicula'
+                      LINE 21 POSITION 15
+                    END-REWRITE
+                  END-READ
+                  MOVE 'DEVOLUCION' TO AUD-OPERACION
+                  MOVE 'ALQUILER' TO AUD-ENTIDAD
+                  MOVE N-SALIDA TO AUD-CLAVE
+                  CALL 'AUDITORIA' USING AUD-OPERACION AUD-ENTIDAD
+                                          AUD-CLAVE
+                  CANCEL 'AUDITORIA'
+                END-REWRITE.
+
+        CERRAR-FICHERO.
+                CLOSE PELICULA.
+                CLOSE ALQUILER.
