@@ -0,0 +1,180 @@
+        IDENTIFICATION DIVISION.
+          PROGRAM-ID. BUSQUEDA-PELICULA.
+
+        ENVIRONMENT DIVISION.
+
+          INPUT-OUTPUT SECTION.
+
+          FILE-CONTROL.
+               SELECT OPTIONAL PELICULA ASSIGN TO DISK "PELICULA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PELI
+               ALTERNATE RECORD KEY IS TITULO
+               ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DIRECTOR WITH DUPLICATES
+               FILE STATUS IS ESTADO-PELICULA.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+          FD PELICULA LABEL RECORD STANDARD.
+          01 REG-PELICULA.
+           02 COD-PELI PIC X(6).
+           02 TITULO PIC X(30).
+           02 GENERO PIC X(15).
+           02 DIRECTOR PIC X(25).
+           02 PRECIO PIC 9(4).
+           02 CLASE-PELICULA PIC 9.
+           02 CLASE-PRECIO PIC 9.
+           02 NUM-COPIAS PIC 99.
+           02 COPIAS-ALQUILADAS PIC 99.
+           02 DISPONIBLE PIC X.
+
+        WORKING-STORAGE SECTION.
+        77 ESTADO-PELICULA PIC XX.
+        77 TEXTO-BUSCADO PIC X(30).
+        77 LONG-BUSC PIC 99.
+        77 MODO PIC X.
+          88 POR-TITULO VALUE "1".
+          88 POR-DIRECTOR VALUE "2".
+        77 FIN-FICH PIC X.
+        77 ENCONTRADO PIC X.
+        77 CONT PIC 99.
+        77 OPC PIC X.
+          88 OPCION VALUE "N", "n".
+        77 ESPERA PIC X.
+        77 COPIAS-LIBRES PIC 99.
+        01 DISPONIBILIDAD-MOSTRAR.
+          02 COPIAS-LIBRES-MOSTRAR PIC Z9.
+          02 FILLER PIC X VALUE "/".
+          02 NUM-COPIAS-MOSTRAR PIC Z9.
+
+        SCREEN SECTION.
+          01 COLOR-PORTADA.
+            02 BACKGROUND BLUE.
+
+        PROCEDURE DIVISION.
+        INICIO.
+                DISPLAY SPACE ERASE.
+                MOVE 'S' TO OPC.
+                PERFORM ABRIR-FICHERO.
+                PERFORM UNTIL OPCION
+                  PERFORM PORTADA
+                  MOVE SPACES TO TEXTO-BUSCADO
+                  ACCEPT MODO LINE 4 POSITION 56
+                  EVALUATE TRUE
+                    WHEN POR-TITULO
+                      ACCEPT TEXTO-BUSCADO LINE 6 POSITION 39
+                      PERFORM BUSCAR-POR-TITULO
+                    WHEN POR-DIRECTOR
+                      ACCEPT TEXTO-BUSCADO LINE 6 POSITION 39
+                      PERFORM BUSCAR-POR-DIRECTOR
+                    WHEN OTHER
+                      DISPLAY 'Opcion no valida' LINE 21 POSITION 21
+                  END-EVALUATE
+                  DISPLAY '�DESEA REALIZAR OTRA BUSQUEDA?' LINE 22
+                  POSITION 20
+                  ACCEPT OPC LINE 22 POSITION 52
+                END-PERFORM.
+                PERFORM CERRAR-FICHERO.
+              EXIT PROGRAM.
+
+        ABRIR-FICHERO.
+               OPEN INPUT PELICULA.
+               IF ESTADO-PELICULA NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-PELICULA
+                 ACCEPT ESPERA
+               END-IF.
+
+        PORTADA.
+                DISPLAY COLOR-PORTADA
+                CALL 'S-WINDOW' USING 03 77 02 20
+                CANCEL 'S-WINDOW'
+                DISPLAY ' BUSQUEDA DE PELICULA ' LINE 2 POSITION 29
+                REVERSE
+                DISPLAY '1: Titulo, 2: Director.....:' LINE 4
+                POSITION 10
+                DISPLAY 'Texto a buscar..............:' LINE 6
+                POSITION 10.
+
+        BUSCAR-POR-TITULO.
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(TEXTO-BUSCADO))
+                TO LONG-BUSC
+                MOVE SPACES TO TITULO
+                MOVE TEXTO-BUSCADO TO TITULO
+                MOVE 'N' TO ENCONTRADO
+                MOVE 8 TO CONT
+                START PELICULA KEY IS >= TITULO INVALID KEY
+                  MOVE 'S' TO FIN-FICH
+                NOT INVALID KEY
+                  MOVE 'N' TO FIN-FICH
+                END-START
+                PERFORM UNTIL FIN-FICH = 'S'
+                  READ PELICULA NEXT RECORD AT END
+                    MOVE 'S' TO FIN-FICH
+                  NOT AT END
+                    IF TITULO(1:LONG-BUSC) = TEXTO-BUSCADO(1:LONG-BUSC)
+                      MOVE 'S' TO ENCONTRADO
+                      PERFORM MOSTRAR-FILA
+                    ELSE
+                      MOVE 'S' TO FIN-FICH
+                    END-IF
+                  END-READ
+                END-PERFORM
+                IF ENCONTRADO = 'N'
+                  DISPLAY 'No se encontraron coincidencias'
+                  LINE 21 POSITION 15
+                END-IF.
+
+        BUSCAR-POR-DIRECTOR.
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(TEXTO-BUSCADO))
+                TO LONG-BUSC
+                MOVE SPACES TO DIRECTOR
+                MOVE TEXTO-BUSCADO TO DIRECTOR
+                MOVE 'N' TO ENCONTRADO
+                MOVE 8 TO CONT
+                START PELICULA KEY IS >= DIRECTOR INVALID KEY
+                  MOVE 'S' TO FIN-FICH
+                NOT INVALID KEY
+                  MOVE 'N' TO FIN-FICH
+                END-START
+                PERFORM UNTIL FIN-FICH = 'S'
+                  READ PELICULA NEXT RECORD AT END
+                    MOVE 'S' TO FIN-FICH
+                  NOT AT END
+                    IF DIRECTOR(1:LONG-BUSC) =
+                       TEXTO-BUSCADO(1:LONG-BUSC)
+                      MOVE 'S' TO ENCONTRADO
+                      PERFORM MOSTRAR-FILA
+                    ELSE
+                      MOVE 'S' TO FIN-FICH
+                    END-IF
+                  END-READ
+                END-PERFORM
+                IF ENCONTRADO = 'N'
+                  DISPLAY 'No se encontraron coincidencias'
+                  LINE 21 POSITION 15
+                END-IF.
+
+        MOSTRAR-FILA.
+                IF CONT < 20
+                  DISPLAY COD-PELI LINE CONT POSITION 11
+                  DISPLAY TITULO LINE CONT POSITION 19
+                  DISPLAY DIRECTOR LINE CONT POSITION 51
+                  IF DISPONIBLE = 'B'
+                    DISPLAY 'RETIRADA' LINE CONT POSITION 72
+                  ELSE
+                    COMPUTE COPIAS-LIBRES =
+                       NUM-COPIAS - COPIAS-ALQUILADAS
+                    MOVE COPIAS-LIBRES TO COPIAS-LIBRES-MOSTRAR
+                    MOVE NUM-COPIAS TO NUM-COPIAS-MOSTRAR
+                    DISPLAY DISPONIBILIDAD-MOSTRAR LINE CONT
+                       POSITION 72
+                  END-IF
+                  ADD 1 TO CONT
+                END-IF.
+
+        CERRAR-FICHERO.
+                CLOSE PELICULA.
