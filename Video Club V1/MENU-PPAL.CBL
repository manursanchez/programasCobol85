@@ -0,0 +1,134 @@
+        IDENTIFICATION DIVISION.
+          PROGRAM-ID. MENU-PPAL.
+
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+
+        WORKING-STORAGE SECTION.
+        77 OPCION PIC 99.
+        77 SALIR PIC X.
+          88 FIN-MENU VALUE "S".
+
+        SCREEN SECTION.
+          01 COLOR-MENU.
+            02 BACKGROUND BLUE.
+            02 FOREGROUND WHITE.
+
+        PROCEDURE DIVISION.
+        INICIO.
+                MOVE "N" TO SALIR.
+                PERFORM UNTIL FIN-MENU
+                  DISPLAY SPACE ERASE
+                  DISPLAY COLOR-MENU
+                  PERFORM PORTADA
+                  MOVE 0 TO OPCION
+                  ACCEPT OPCION LINE 16 POSITION 60
+                  EVALUATE OPCION
+                    WHEN 1
+                      CALL "ALTA"
+                      CANCEL "ALTA"
+                    WHEN 2
+                      CALL "LISTADO-PELICULA"
+                      CANCEL "LISTADO-PELICULA"
+                    WHEN 3
+                      CALL "BUSQUEDA-PELICULA"
+                      CANCEL "BUSQUEDA-PELICULA"
+                    WHEN 4
+                      CALL "CAMBIO-PELICULA"
+                      CANCEL "CAMBIO-PELICULA"
+                    WHEN 5
+                      CALL "BAJA-PELICULA"
+                      CANCEL "BAJA-PELICULA"
+                    WHEN 6
+                      CALL "LISTADO-GENERO"
+                      CANCEL "LISTADO-GENERO"
+                    WHEN 7
+                      CALL "LISTADO-DIRECTOR"
+                      CANCEL "LISTADO-DIRECTOR"
+                    WHEN 8
+                      CALL "AL-INDEX"
+                      CANCEL "AL-INDEX"
+                    WHEN 9
+                      CALL "LISTADO-SOCIOS"
+                      CANCEL "LISTADO-SOCIOS"
+                    WHEN 10
+                      CALL "CONSULTA-SOCIO"
+                      CANCEL "CONSULTA-SOCIO"
+                    WHEN 11
+                      CALL "CAMBIO-SOCIO"
+                      CANCEL "CAMBIO-SOCIO"
+                    WHEN 12
+                      CALL "BAJA-SOCIO"
+                      CANCEL "BAJA-SOCIO"
+                    WHEN 13
+                      CALL "ALTA-ALQUILER"
+                      CANCEL "ALTA-ALQUILER"
+                    WHEN 14
+                      CALL "DEVOLUCION"
+                      CANCEL "DEVOLUCION"
+                    WHEN 15
+                      CALL "LISTADO-ALQUILER"
+                      CANCEL "LISTADO-ALQUILER"
+                    WHEN 16
+                      CALL "INFORME-MORA"
+                      CANCEL "INFORME-MORA"
+                    WHEN 17
+                      CALL "INFORME-INGRESOS"
+                      CANCEL "INFORME-INGRESOS"
+                    WHEN 18
+                      CALL "RANKING-PELICULAS"
+                      CANCEL "RANKING-PELICULAS"
+                    WHEN 19
+                      CALL "AVISO-RENOVACION"
+                      CANCEL "AVISO-RENOVACION"
+                    WHEN 20
+                      CALL "EXPORTA-DATOS"
+                      CANCEL "EXPORTA-DATOS"
+                    WHEN 21
+                      CALL "ARCHIVA-ALQUILER"
+                      CANCEL "ARCHIVA-ALQUILER"
+                    WHEN 0
+                      MOVE "S" TO SALIR
+                    WHEN OTHER
+                      DISPLAY "Opcion no valida" LINE 15 POSITION 30
+                  END-EVALUATE
+                END-PERFORM.
+                DISPLAY SPACE ERASE.
+              EXIT PROGRAM.
+
+        PORTADA.
+                CALL 'S-WINDOW' USING 02 78 02 17
+                CANCEL 'S-WINDOW'
+                DISPLAY ' VIDEO CLUB - MENU PRINCIPAL ' LINE 2
+                POSITION 25 REVERSE
+                DISPLAY ' 1: Alta de Pelicula' LINE 4 POSITION 10
+                DISPLAY ' 2: Listado de Peliculas' LINE 5 POSITION 10
+                DISPLAY ' 3: Busqueda de Pelicula' LINE 6 POSITION 10
+                DISPLAY ' 4: Cambio de Pelicula' LINE 7 POSITION 10
+                DISPLAY ' 5: Baja de Pelicula' LINE 8 POSITION 10
+                DISPLAY ' 6: Listado por Genero' LINE 9 POSITION 10
+                DISPLAY ' 7: Listado por Director' LINE 10
+                POSITION 10
+                DISPLAY ' 8: Alta de Socio' LINE 11 POSITION 10
+                DISPLAY ' 9: Listado de Socios' LINE 12 POSITION 10
+                DISPLAY '10: Consulta de Socio' LINE 13 POSITION 10
+                DISPLAY '11: Cambio de Socio' LINE 14 POSITION 10
+                DISPLAY '12: Baja de Socio' LINE 4 POSITION 44
+                DISPLAY '13: Alquiler de Pelicula' LINE 5
+                POSITION 44
+                DISPLAY '14: Devolucion de Pelicula' LINE 6
+                POSITION 44
+                DISPLAY '15: Listado de Alquileres' LINE 7
+                POSITION 44
+                DISPLAY '16: Informe de Morosos' LINE 8 POSITION 44
+                DISPLAY '17: Informe de Ingresos' LINE 9 POSITION 44
+                DISPLAY '18: Ranking de Peliculas' LINE 10
+                POSITION 44
+                DISPLAY '19: Aviso de Renovacion de Socios' LINE 11
+                POSITION 44
+                DISPLAY '20: Exportar Datos' LINE 12 POSITION 44
+                DISPLAY '21: Archivar Alquileres Devueltos' LINE 13
+                POSITION 44
+                DISPLAY ' 0: Salir' LINE 14 POSITION 44
+                DISPLAY 'Opcion:' LINE 16 POSITION 50.
