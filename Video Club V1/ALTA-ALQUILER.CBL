@@ -0,0 +1,324 @@
+        IDENTIFICATION DIVISION.
+          PROGRAM-ID. ALTA-ALQUILER.
+
+        ENVIRONMENT DIVISION.
+
+          INPUT-OUTPUT SECTION.
+
+          FILE-CONTROL.
+               SELECT OPTIONAL PELICULA ASSIGN TO DISK "PELICULA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PELI
+               ALTERNATE RECORD KEY IS TITULO
+               ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DIRECTOR WITH DUPLICATES
+               FILE STATUS IS ESTADO-PELICULA.
+
+               SELECT OPTIONAL SOCIOS ASSIGN TO DISK "SOCIOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-SOCIO
+               ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DNI
+               FILE STATUS IS ESTADO-SOCIOS.
+
+               SELECT OPTIONAL ALQUILER ASSIGN TO DISK "ALQUILER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS N-SALIDA
+               ALTERNATE RECORD KEY IS CODI-SOCIO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CODI-PELI WITH DUPLICATES
+               FILE STATUS IS ESTADO-ALQUILER.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+          FD PELICULA LABEL RECORD STANDARD.
+          01 REG-PELICULA.
+           02 COD-PELI PIC X(6).
+           02 TITULO PIC X(30).
+           02 GENERO PIC X(15).
+           02 DIRECTOR PIC X(25).
+           02 PRECIO PIC 9(4).
+           02 CLASE-PELICULA PIC 9.
+           02 CLASE-PRECIO PIC 9.
+           02 NUM-COPIAS PIC 99.
+           02 COPIAS-ALQUILADAS PIC 99.
+           02 DISPONIBLE PIC X.
+
+          FD SOCIOS LABEL RECORD STANDARD.
+          01 REG-SOCIOS.
+            05 COD-SOCIO PIC X(5).
+            05 NOMBRE.
+              07 APE1 PIC X(12).
+              07 APE2 PIC X(12).
+              07 NOMB PIC X(12).
+            05 DIRECCION PIC X(30).
+            05 DNI PIC X(10).
+            05 TELEFONO PIC X(10).
+            05 FECHA-NAC.
+              07 DIA-NAC    PIC 99.
+              07 MES-NAC    PIC 99.
+              07 ANO-NAC    PIC 9999.
+            05 FECHA-ALTA-SOCIO.
+              07 DIA-ALTA-SOCIO  PIC 99.
+              07 MES-ALTA-SOCIO  PIC 99.
+              07 ANO-ALTA-SOCIO  PIC 9999.
+            05 FECHA-CADUCIDAD.
+              07 DIA-CAD    PIC 99.
+              07 MES-CAD    PIC 99.
+              07 ANO-CAD    PIC 9999.
+
+          FD ALQUILER LABEL RECORD STANDARD.
+          01 REG-ALQUILER.
+           02 N-SALIDA PIC X(8).
+           02 FECHA-ALQ.
+            03 DIA PIC 99.
+            03 MES PIC 99.
+            03 ANO PIC 9999.
+           02 CODI-SOCIO PIC X(5).
+           02 CODI-PELI PIC X(6).
+           02 PRECI-ALQ PIC 9(4).
+           02 DEVUELTA PIC X.
+           02 FECHA-DEV.
+            03 DIA-DEV PIC 99.
+            03 MES-DEV PIC 99.
+            03 ANO-DEV PIC 9999.
+           02 RECARGO-MORA PIC 9(4).
+
+        WORKING-STORAGE SECTION.
+        77 ESTADO-PELICULA PIC XX.
+        77 ESTADO-SOCIOS PIC XX.
+        77 ESTADO-ALQUILER PIC XX.
+        77 EXISTE-SOCIO PIC X.
+        77 EXISTE-PELI PIC X.
+        77 ULTIMA-SALIDA PIC 9(8).
+        77 FECHA-SISTEMA PIC X(8).
+        77 RESPU PIC X.
+          88 DATOS-CORRECTOS VALUE "s", "S".
+        77 TECLA PIC 99.
+          88 ESC VALUE 27.
+        77 FIN-FICH PIC X.
+        77 OPC PIC X.
+          88 OPCION VALUE "N", "n".
+        77 RES PIC X.
+         88 CORRECTA VALUE 'S' 's' 'N' 'n'.
+        77 CLAVE-SOCIO-LIM PIC X(5).
+        77 ALQUILERES-ABIERTOS PIC 99.
+        77 LIMITE-ALQUILERES PIC 99 VALUE 03.
+        77 EDAD-OK PIC X.
+        77 FECHA-NAC-YMD PIC 9(8).
+        77 FECHA-HOY-EDAD-YMD PIC 9(8).
+        77 NAC-INT PIC S9(9) COMP.
+        77 HOY-INT-EDAD PIC S9(9) COMP.
+        77 EDAD-SOCIO PIC 999.
+        77 EDAD-MINIMA PIC 99.
+        77 AUD-OPERACION PIC X(10).
+        77 AUD-ENTIDAD PIC X(10).
+        77 AUD-CLAVE PIC X(10).
+
+        SCREEN SECTION.
+          01 COLOR-PORTADA.
+            02 BACKGROUND BLUE.
+
+        PROCEDURE DIVISION.
+        INICIO.
+                DISPLAY SPACE ERASE.
+                MOVE 'S' TO OPC.
+                PERFORM ABRIR-FICHERO.
+                PERFORM UNTIL OPCION
+                  PERFORM PORTADA
+                  MOVE 'S' TO EXISTE-SOCIO
+                  MOVE 'S' TO EXISTE-PELI
+                  ACCEPT COD-SOCIO LINE 4 POSITION 45
+                  READ SOCIOS KEY IS COD-SOCIO INVALID KEY
+                   MOVE 'N' TO EXISTE-SOCIO
+                  END-READ
+                  IF EXISTE-SOCIO = 'N'
+                    DISPLAY 'Ese socio no existe' LINE 21 POSITION 21
+                  ELSE
+                    MOVE COD-SOCIO TO CLAVE-SOCIO-LIM
+                    PERFORM CONTAR-ALQUILERES-ABIERTOS
+                    IF ALQUILERES-ABIERTOS NOT < LIMITE-ALQUILERES
+                      DISPLAY 'Este socio ya tiene el maximo de'
+                      LINE 21 POSITION 15
+                      DISPLAY 'alquileres permitidos' LINE 22
+                      POSITION 15
+                    ELSE
+                      ACCEPT COD-PELI LINE 6 POSITION 45
+                      READ PELICULA KEY IS COD-PELI INVALID KEY
+                       MOVE 'N' TO EXISTE-PELI
+                      END-READ
+                      IF EXISTE-PELI = 'N'
+                        DISPLAY 'Esa pelicula no existe'
+                        LINE 21 POSITION 21
+                      ELSE
+                        IF DISPONIBLE = 'B' OR COPIAS-ALQUILADAS
+                           NOT < NUM-COPIAS
+                          DISPLAY 'No quedan copias disponibles'
+                          LINE 21 POSITION 21
+                        ELSE
+                          PERFORM COMPROBAR-EDAD-MINIMA
+                          IF EDAD-OK = 'N'
+                            DISPLAY 'Socio no cumple la edad minima'
+                            LINE 21 POSITION 21
+                            DISPLAY 'exigida para esta pelicula'
+                            LINE 22 POSITION 21
+                          ELSE
+                            PERFORM PEDIR-DATOS
+                            DISPLAY "GRABAR ALQUILER (S/N)?"
+                            POSITION 30 LINE 22
+                            PERFORM UNTIL CORRECTA
+                               ACCEPT RES POSITION 53 LINE 22
+                            END-PERFORM
+                            IF RES = 'S' OR RES = 's'
+                               PERFORM GRABAR-ALQUILER
+                            END-IF
+                          END-IF
+                        END-IF
+                      END-IF
+                    END-IF
+                  END-IF
+                  DISPLAY '�DESEA DAR DE ALTA OTRO ALQUILER?' LINE 22
+                  POSITION 20
+                  ACCEPT OPC LINE 22 POSITION 54
+                END-PERFORM.
+                PERFORM CERRAR-FICHERO.
+              EXIT PROGRAM.
+
+        ABRIR-FICHERO.
+               OPEN I-O PELICULA.
+               IF ESTADO-PELICULA NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-PELICULA
+                 ACCEPT RESPU
+               END-IF.
+               OPEN INPUT SOCIOS.
+               IF ESTADO-SOCIOS NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-SOCIOS
+                 ACCEPT RESPU
+               END-IF.
+               OPEN I-O ALQUILER.
+               IF ESTADO-ALQUILER NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-ALQUILER
+                 ACCEPT RESPU
+               END-IF.
+
+        PORTADA.
+                DISPLAY COLOR-PORTADA
+                CALL 'S-WINDOW' USING 03 77 02 15
+                CANCEL 'S-WINDOW'
+                DISPLAY ' ALTA DE ALQUILER ' LINE 2 POSITION 30
+                REVERSE
+                DISPLAY 'Codigo de Socio....:' LINE 4 POSITION 25
+                DISPLAY 'Codigo de Pelicula.:' LINE 6 POSITION 25.
+
+        PEDIR-DATOS.
+                  PERFORM GENERAR-SALIDA
+                  MOVE FUNCTION CURRENT-DATE TO FECHA-SISTEMA
+                  MOVE FECHA-SISTEMA(7:2) TO DIA
+                  MOVE FECHA-SISTEMA(5:2) TO MES
+                  MOVE FECHA-SISTEMA(1:4) TO ANO
+                  MOVE COD-SOCIO TO CODI-SOCIO
+                  MOVE COD-PELI TO CODI-PELI
+                  MOVE PRECIO TO PRECI-ALQ
+                  MOVE 'N' TO DEVUELTA
+                  MOVE ZEROS TO FECHA-DEV
+                  DISPLAY N-SALIDA LINE 9 POSITION 45
+                  DISPLAY FECHA-ALQ LINE 10 POSITION 45
+                  DISPLAY PRECI-ALQ LINE 11 POSITION 45.
+
+        CONTAR-ALQUILERES-ABIERTOS.
+                  MOVE 0 TO ALQUILERES-ABIERTOS
+                  MOVE CLAVE-SOCIO-LIM TO CODI-SOCIO
+                  MOVE 'N' TO FIN-FICH
+                  START ALQUILER KEY IS = CODI-SOCIO INVALID KEY
+                    MOVE 'S' TO FIN-FICH
+                  END-START
+                  PERFORM UNTIL FIN-FICH = 'S'
+                    READ ALQUILER NEXT RECORD AT END
+                      MOVE 'S' TO FIN-FICH
+                    NOT AT END
+                      IF CODI-SOCIO NOT = CLAVE-SOCIO-LIM
+                        MOVE 'S' TO FIN-FICH
+                      ELSE
+                        IF DEVUELTA = 'N'
+                          ADD 1 TO ALQUILERES-ABIERTOS
+                        END-IF
+                      END-IF
+                    END-READ
+                  END-PERFORM.
+
+        COMPROBAR-EDAD-MINIMA.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA-SISTEMA
+                  MOVE FECHA-SISTEMA TO FECHA-HOY-EDAD-YMD
+                  MOVE FUNCTION INTEGER-OF-DATE(FECHA-HOY-EDAD-YMD)
+                    TO HOY-INT-EDAD
+                  COMPUTE FECHA-NAC-YMD =
+                     ANO-NAC * 10000 + MES-NAC * 100 + DIA-NAC
+                  MOVE FUNCTION INTEGER-OF-DATE(FECHA-NAC-YMD)
+                    TO NAC-INT
+                  COMPUTE EDAD-SOCIO =
+                     (HOY-INT-EDAD - NAC-INT) / 365
+                  EVALUATE CLASE-PELICULA
+                    WHEN 2
+                      MOVE 07 TO EDAD-MINIMA
+                    WHEN 3
+                      MOVE 13 TO EDAD-MINIMA
+                    WHEN 4
+                      MOVE 18 TO EDAD-MINIMA
+                    WHEN OTHER
+                      MOVE 00 TO EDAD-MINIMA
+                  END-EVALUATE
+                  IF EDAD-SOCIO NOT < EDAD-MINIMA
+                    MOVE 'S' TO EDAD-OK
+                  ELSE
+                    MOVE 'N' TO EDAD-OK
+                  END-IF.
+
+        GENERAR-SALIDA.
+                  MOVE 0 TO ULTIMA-SALIDA
+                  MOVE LOW-VALUES TO N-SALIDA
+                  START ALQUILER KEY IS > N-SALIDA INVALID KEY
+                    MOVE 'S' TO FIN-FICH
+                  NOT INVALID KEY
+                    MOVE 'N' TO FIN-FICH
+                  END-START
+                  PERFORM UNTIL FIN-FICH = 'S'
+                    READ ALQUILER NEXT RECORD AT END
+                      MOVE 'S' TO FIN-FICH
+                    NOT AT END
+                      IF FUNCTION NUMVAL(N-SALIDA) > ULTIMA-SALIDA
+                        MOVE FUNCTION NUMVAL(N-SALIDA) TO ULTIMA-SALIDA
+                      END-IF
+                    END-READ
+                  END-PERFORM
+                  ADD 1 TO ULTIMA-SALIDA
+                  MOVE ULTIMA-SALIDA TO N-SALIDA.
+
+        GRABAR-ALQUILER.
+                  WRITE REG-ALQUILER INVALID KEY
+                    DISPLAY 'Error de escritura en disco,' LINE 21
+                    POSITION 15
+                    DISPLAY 'alquiler no grabado ' LINE 21 POSITION 45
+                  NOT INVALID KEY
+                    ADD 1 TO COPIAS-ALQUILADAS
+                    REWRITE REG-PELICULA INVALID KEY
+                      DISPLAY 'Error al actualizar la pelicula,'
+                      LINE 21 POSITION 15
+                    END-REWRITE
+                    MOVE 'ALTA' TO AUD-OPERACION
+                    MOVE 'ALQUILER' TO AUD-ENTIDAD
+                    MOVE N-SALIDA TO AUD-CLAVE
+                    CALL 'AUDITORIA' USING AUD-OPERACION AUD-ENTIDAD
+                                            AUD-CLAVE
+                    CANCEL 'AUDITORIA'
+                  END-WRITE.
+
+        CERRAR-FICHERO.
+                CLOSE PELICULA.
+                CLOSE SOCIOS.
+                CLOSE ALQUILER.
