@@ -1,92 +1,312 @@
-        IDENTIFICATION DIVISION.
-	  PROGRAM-ID. ALTA.
-
-	ENVIRONMENT DIVISION.
-
-	  INPUT-OUTPUT SECTION.
-
-	  FILE-CONTROL.
-               SELECT OPTIONAL SOCIOS ASSIGN TO DISK
-               "SOCIOS.DAT"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS COD-SOCIO
-               ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
-               ALTERNATE RECORD KEY IS DNI
-               FILE STATUS IS ESTADO-SOCIOS.
-
-
-               SELECT OPTIONAL ALQUILER ASSIGN TO DISK
-               "ALQUILER.DAT"
-	       ORGANIZATION IS INDEXED
-	       ACCESS MODE IS DYNAMIC
-	       RECORD KEY IS N-SALIDA
-	       ALTERNATE RECORD KEY IS CODI-SOCIO
-	       ALTERNATE RECORD KEY IS CODI-PELI
-	       FILE STATUS IS ESTADO-ALQUILER.
-
-
-
-
-	DATA DIVISION.
-
-	FILE SECTION.
-          FD SOCIOS LABEL RECORD STANDARD.
-          01 REG-SOCIOS.
-            05 COD-SOCIO PIC X(5).
-            05 NOMBRE.
-              07 APE1 PIC X(12).
-              07 APE2 PIC X(12).
-              07 NOMB PIC X(12).
-            05 DIRECCION PIC X(30).
-            05 DNI PIC X(10).
-            05 TELEFONO PIC X(10).
-
-
-
-          FD ALQUILER LABEL RECORD STANDARD.
-	  01 REG-ALQUILER.
-	   02 N-SALIDA PIC X(8).
-	   02 FECHA-ALQ.
-	    03 DIA PIC 99.
-	    03 MES PIC 99.
-	    03 ANO PIC 9999.
-	   02 CODI-SOCIO PIC X(5).
-	   02 CODI-PELI PIC X(6).
-	   02 PRECI-ALQ PIC 9(4).
-	   02 DEVUELTA PIC X.
-
-        WORKING-STORAGE SECTION.
-        77 ESTADO-ALQUILER PIC XX.
-        77 ESTADO-SOCIOS PIC XX.
-        77 FECHA1 PIC X(8).
-        77 FECHA2 PIC X(8).
-        77 FIN-FICH PIC X.
-        77 C PIC 9(2).
-        77 ESPERA PIC X.
-        PROCEDURE DIVISION.
-        INICIO.
-               DISPLAY SPACE ERASE.
-               OPEN INPUT ALQUILER
-               PERFORM MOSTRAR-CAMPOS.
-               PERFORM TEST AFTER UNTIL FIN-FICH = 'S'
-                 READ ALQUILER NEXT RECORD AT END
-                  MOVE 'S' TO FIN-FICH
-                 END-READ
-                 PERFORM UNTIL C = 20
-                  DISPLAY FECHA-ALQ LINE C POSITION 3
-                  DISPLAY CODI-PELI LINE C POSITION 12
-                  DISPLAY PRECI-ALQ LINE C POSITION 26
-                  ADD 1 TO C
-                 END-PERFORM
-               END-PERFORM.
-               ACCEPT ESPERA.
-               CLOSE ALQUILER.
-               STOP RUN.
-        MOSTRAR-CAMPOS.
-                       DISPLAY "FECHA" LINE 3 POSITION 3
-                       DISPLAY "CODIGO DE LA PELICULA" LINE 3
-                       POSITION 12
-                       DISPLAY "SOCIO" LINE 3 POSITION 18
-                       DISPLAY "PRECIO" LINE 3 POSITION 26
-                       ACCEPT ESPERA.
\ No newline at end of file
+        IDENTIFICATION DIVISION.
+         PROGRAM-ID. LISTADO-ALQUILER.
+        ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+              SELECT OPTIONAL ALQUILER ASSIGN TO DISK "ALQUILER.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS N-SALIDA
+              ALTERNATE RECORD KEY IS CODI-SOCIO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODI-PELI WITH DUPLICATES
+              FILE STATUS IS ESTADO-ALQUILER.
+
+              SELECT OPTIONAL SOCIOS ASSIGN TO DISK "SOCIOS.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS COD-SOCIO
+              ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DNI
+              FILE STATUS IS ESTADO-SOCIOS.
+
+              SELECT IMPRE ASSIGN TO PRINTER 'PRN'
+              FILE STATUS IS ESTADO-IMPRESORA.
+
+        DATA DIVISION.
+        FILE SECTION.
+          FD ALQUILER LABEL RECORD STANDARD.
+          01 REG-ALQUILER.
+           02 N-SALIDA PIC X(8).
+           02 FECHA-ALQ.
+            03 DIA PIC 99.
+            03 MES PIC 99.
+            03 ANO PIC 9999.
+           02 CODI-SOCIO PIC X(5).
+           02 CODI-PELI PIC X(6).
+           02 PRECI-ALQ PIC 9(4).
+           02 DEVUELTA PIC X.
+           02 FECHA-DEV.
+            03 DIA-DEV PIC 99.
+            03 MES-DEV PIC 99.
+            03 ANO-DEV PIC 9999.
+           02 RECARGO-MORA PIC 9(4).
+
+          FD SOCIOS LABEL RECORD STANDARD.
+          01 REG-SOCIOS.
+            05 COD-SOCIO PIC X(5).
+            05 NOMBRE.
+              07 APE1 PIC X(12).
+              07 APE2 PIC X(12).
+              07 NOMB PIC X(12).
+            05 DIRECCION PIC X(30).
+            05 DNI PIC X(10).
+            05 TELEFONO PIC X(10).
+            05 FECHA-NAC.
+              07 DIA-NAC    PIC 99.
+              07 MES-NAC    PIC 99.
+              07 ANO-NAC    PIC 9999.
+            05 FECHA-ALTA-SOCIO.
+              07 DIA-ALTA-SOCIO  PIC 99.
+              07 MES-ALTA-SOCIO  PIC 99.
+              07 ANO-ALTA-SOCIO  PIC 9999.
+            05 FECHA-CADUCIDAD.
+              07 DIA-CAD    PIC 99.
+              07 MES-CAD    PIC 99.
+              07 ANO-CAD    PIC 9999.
+
+         FD IMPRE LABEL RECORD STANDARD.
+          01 REG-IMPRE PIC X(80).
+
+        WORKING-STORAGE SECTION.
+         77 ESTADO-ALQUILER PIC XX.
+         77 ESTADO-SOCIOS PIC XX.
+         77 ESTADO-IMPRESORA PIC XX.
+         77 RES PIC X.
+          88 CORRECTOS VALUE 'S' 's' 'N' 'n'.
+         77 TECLA PIC 99.
+          88 ESC VALUE 27.
+          88 ABA VALUE 53.
+          88 F1 VALUE 01.
+          88 F2 VALUE 02.
+          88 F3 VALUE 03.
+         77 ESPERA PIC X.
+         77 CONT PIC 99.
+         77 FIN-FICHERO PIC X.
+         77 HAY-DATOS PIC X.
+         77 ORDEN PIC X.
+         77 PANT PIC 99.
+         77 NOMBRE-SOCIO PIC X(26).
+
+         01 CABECERA.
+          02 FILLER PIC X(28) VALUE SPACES.
+          02 FILLER PIC X(24) VALUE "LISTADO DE ALQUILERES".
+          02 FILLER PIC X(28) VALUE SPACES.
+
+         01 REGISTRO-ALQUILER.
+          02 SAL-REG PIC X(8).
+          02 FILLER PIC X VALUE SPACES.
+          02 FEC-REG.
+           03 DIA-REG PIC 99.
+           03 FILLER PIC X VALUE "/".
+           03 MES-REG PIC 99.
+           03 FILLER PIC X VALUE "/".
+           03 ANO-REG PIC 9999.
+          02 FILLER PIC X VALUE SPACES.
+          02 PEL-REG PIC X(6).
+          02 FILLER PIC X VALUE SPACES.
+          02 SOC-REG PIC X(26).
+          02 FILLER PIC X VALUE SPACES.
+          02 PRE-REG PIC 9(4).
+
+        SCREEN SECTION.
+         01 AYUDA.
+          02 'ORDENACION (F1: N.SALIDA , F2: SOCIO) ,'
+               COL 10 LINE 22.
+          02 'F3: IMPRIMIR LISTADO'.
+          02 'FLECHA ABAJO: MAS ALQUILERES , ESC: VUELVE MENU PPAL'
+               COL 12 LINE 23.
+         01 PANTALLA.
+          02 FOREGROUND BROWN.
+          02 'N.SALIDA' COL 10 LINE 4.
+          02 'FECHA' COL 20 LINE 4.
+          02 'PELICULA' COL 30 LINE 4.
+          02 'SOCIO' COL 45 LINE 4.
+          02  'PRECIO' COL 72 LINE 4.
+
+         01 AZUL.
+          02 BACKGROUND BLUE.
+          02 FOREGROUND WHITE.
+         01 NEGRO.
+          02 BACKGROUND BLACK.
+
+        PROCEDURE DIVISION.
+         INICIO.
+               PERFORM ABRIR-FICHERO.
+               DISPLAY NEGRO.
+               DISPLAY SPACES ERASE.
+               PERFORM PONE-PANTALLA.
+               DISPLAY AZUL.
+               IF ESTADO-ALQUILER NOT EQUAL '00'
+                   PERFORM NO-ARCHIVO
+               ELSE
+                  MOVE 1 TO PANT
+                  MOVE 'N' TO FIN-FICHERO
+                  MOVE 'N' TO HAY-DATOS
+                  MOVE 'C' TO ORDEN
+                  MOVE 6 TO CONT
+                  START ALQUILER KEY > N-SALIDA
+                  READ ALQUILER NEXT RECORD
+                     AT END MOVE 'S' TO FIN-FICHERO
+                  END-READ
+                  PERFORM UNTIL ESC
+                     MOVE 'S' TO HAY-DATOS
+                     PERFORM RESOLVER-SOCIO
+                     DISPLAY N-SALIDA POSITION 10 LINE CONT
+                     DISPLAY FECHA-ALQ POSITION 20 LINE CONT
+                     DISPLAY CODI-PELI POSITION 30 LINE CONT
+                     DISPLAY NOMBRE-SOCIO POSITION 45 LINE CONT
+                     DISPLAY PRECI-ALQ POSITION 72 LINE CONT
+                     IF FIN-FICHERO = 'N'
+                        READ ALQUILER NEXT RECORD
+                          AT END MOVE 'S' TO FIN-FICHERO
+                        END-READ
+                     END-IF
+                     IF FIN-FICHERO = 'N'
+                        ADD 1 TO CONT
+                     END-IF
+                     IF CONT = 16 OR FIN-FICHERO = 'S'
+                       PERFORM UNTIL F1 OR F2 OR F3 OR ABA OR ESC
+                          ACCEPT RES POSITION 71 LINE 23 UPDATE
+                          ACCEPT TECLA FROM ESCAPE KEY
+                       END-PERFORM
+                       MOVE ' ' TO RES
+                       IF CONT = 16
+                         MOVE 6 TO CONT
+                         ADD 1 TO PANT
+                       END-IF
+                       IF F3
+                          PERFORM IMPRIMIR-LISTADO
+                       END-IF
+                       IF F1
+                          MOVE 6 TO CONT
+                          MOVE 'N' TO FIN-FICHERO
+                          MOVE 1 TO PANT
+                          MOVE 'C' TO ORDEN
+                          MOVE LOW-VALUES TO N-SALIDA
+                          START ALQUILER KEY > N-SALIDA
+                          READ ALQUILER NEXT RECORD
+                            AT END MOVE 'S' TO FIN-FICHERO
+                          END-READ
+                       END-IF
+                       IF F2
+                          MOVE 6 TO CONT
+                          MOVE 'N' TO FIN-FICHERO
+                          MOVE 1 TO PANT
+                          MOVE 'S' TO ORDEN
+                          MOVE LOW-VALUES TO CODI-SOCIO
+                          START ALQUILER KEY > CODI-SOCIO
+                          READ ALQUILER NEXT RECORD
+                            AT END MOVE 'S' TO FIN-FICHERO
+                          END-READ
+                       END-IF
+                       IF ABA AND PANT > 1 AND FIN-FICHERO = 'N'
+                         PERFORM PONE-PANTALLA
+                       END-IF
+                       IF NOT ESC
+                          MOVE 0 TO TECLA
+                       END-IF
+                     END-IF
+                  END-PERFORM
+                  IF HAY-DATOS = 'N'
+                     PERFORM NO-ARCHIVO
+                  END-IF
+               END-IF.
+               PERFORM CERRAR-FICHERO
+               DISPLAY AZUL.
+               IF NOT ESC
+                 DISPLAY 'PULSA UNA TECLA PARA CONTINUAR' POSITION 28
+                       LINE 23
+                 ACCEPT ESPERA POSITION 71 LINE 23
+               END-IF.
+             EXIT PROGRAM.
+
+         ABRIR-FICHERO.
+               OPEN INPUT ALQUILER.
+               IF ESTADO-ALQUILER NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                               LINE 25 POSITION 30 ESTADO-ALQUILER
+                 ACCEPT ESPERA
+               END-IF.
+               OPEN INPUT SOCIOS.
+               IF ESTADO-SOCIOS NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                               LINE 25 POSITION 30 ESTADO-SOCIOS
+                 ACCEPT ESPERA
+               END-IF.
+
+         CERRAR-FICHERO.
+               CLOSE ALQUILER.
+               CLOSE SOCIOS.
+
+         NO-ARCHIVO.
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY 'NO HAY ALQUILERES PARA LISTAR'
+                     POSITION 28 LINE 22 BLINK.
+
+         PONE-PANTALLA.
+               DISPLAY AZUL
+               CALL 'S-WINDOW' USING 03 78 02 18
+               CANCEL 'S-WINDOW'
+               DISPLAY ' LISTADO DE ALQUILERES ' POSITION 28 LINE 2
+                     REVERSE
+               DISPLAY PANTALLA
+               DISPLAY AZUL
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY AYUDA.
+
+         IMPRIMIR-LISTADO.
+               OPEN OUTPUT IMPRE
+               IF ESTADO-IMPRESORA = '00'
+                  WRITE REG-IMPRE FROM CABECERA
+                      BEFORE ADVANCING 2 LINES
+                  END-WRITE
+                  MOVE 'N' TO FIN-FICHERO
+                  MOVE LOW-VALUES TO N-SALIDA
+                  START ALQUILER KEY > N-SALIDA INVALID KEY
+                    MOVE 'S' TO FIN-FICHERO
+                  END-START
+                  READ ALQUILER NEXT RECORD
+                    AT END MOVE 'S' TO FIN-FICHERO
+                  END-READ
+                  PERFORM UNTIL FIN-FICHERO = 'S'
+                     PERFORM RESOLVER-SOCIO
+                     MOVE N-SALIDA TO SAL-REG
+                     MOVE DIA TO DIA-REG
+                     MOVE MES TO MES-REG
+                     MOVE ANO TO ANO-REG
+                     MOVE CODI-PELI TO PEL-REG
+                     MOVE NOMBRE-SOCIO TO SOC-REG
+                     MOVE PRECI-ALQ TO PRE-REG
+                     WRITE REG-IMPRE FROM REGISTRO-ALQUILER
+                     END-WRITE
+                     READ ALQUILER NEXT RECORD
+                       AT END MOVE 'S' TO FIN-FICHERO
+                     END-READ
+                  END-PERFORM
+                  MOVE 01 TO TECLA
+               ELSE
+                  PERFORM NO-IMPRE
+               END-IF
+               CLOSE IMPRE.
+
+         NO-IMPRE.
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY 'ERROR DE IMPRESION' ESTADO-IMPRESORA
+                     POSITION 29 LINE 22 BLINK.
+
+         RESOLVER-SOCIO.
+               MOVE SPACES TO NOMBRE-SOCIO
+               MOVE CODI-SOCIO TO COD-SOCIO
+               READ SOCIOS KEY IS COD-SOCIO INVALID KEY
+                 MOVE '(socio no encontrado)' TO NOMBRE-SOCIO
+               NOT INVALID KEY
+                 STRING APE1 DELIMITED BY SPACE
+                        ' ' DELIMITED BY SIZE
+                        APE2 DELIMITED BY SPACE
+                        ' ' DELIMITED BY SIZE
+                        NOMB DELIMITED BY SPACE
+                        INTO NOMBRE-SOCIO
+               END-READ.
