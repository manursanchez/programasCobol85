@@ -0,0 +1,150 @@
+        IDENTIFICATION DIVISION.
+          PROGRAM-ID. CAMBIO-PELICULA.
+
+        ENVIRONMENT DIVISION.
+
+          INPUT-OUTPUT SECTION.
+
+          FILE-CONTROL.
+               SELECT OPTIONAL PELICULA ASSIGN TO DISK "PELICULA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PELI
+               ALTERNATE RECORD KEY IS TITULO
+               ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DIRECTOR WITH DUPLICATES
+               FILE STATUS IS ESTADO-PELICULA.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+          FD PELICULA LABEL RECORD STANDARD.
+          01 REG-PELICULA.
+           02 COD-PELI PIC X(6).
+           02 TITULO PIC X(30).
+           02 GENERO PIC X(15).
+           02 DIRECTOR PIC X(25).
+           02 PRECIO PIC 9(4).
+           02 CLASE-PELICULA PIC 9.
+           02 CLASE-PRECIO PIC 9.
+           02 NUM-COPIAS PIC 99.
+           02 COPIAS-ALQUILADAS PIC 99.
+           02 DISPONIBLE PIC X.
+
+        WORKING-STORAGE SECTION.
+        77 EXISTE PIC X.
+        77 ESTADO-PELICULA PIC XX.
+        77 RESPU PIC X.
+          88 DATOS-CORRECTOS VALUE "s", "S".
+        77 OPC PIC X.
+          88 OPCION VALUE "N", "n".
+        77 RES PIC X.
+         88 CORRECTA VALUE 'S' 's' 'N' 'n'.
+        77 AUD-OPERACION PIC X(10).
+        77 AUD-ENTIDAD PIC X(10).
+        77 AUD-CLAVE PIC X(10).
+
+        SCREEN SECTION.
+          01 COLOR-PORTADA.
+            02 BACKGROUND BLUE.
+
+        PROCEDURE DIVISION.
+        INICIO.
+                DISPLAY SPACE ERASE.
+                MOVE 'S' TO OPC.
+                PERFORM ABRIR-FICHERO.
+                PERFORM UNTIL OPCION
+                  PERFORM PORTADA
+                  MOVE 'S' TO EXISTE
+                  ACCEPT COD-PELI LINE 4 POSITION 45
+                  READ PELICULA KEY IS COD-PELI INVALID KEY
+                   MOVE 'N' TO EXISTE
+                  END-READ
+                  IF EXISTE = 'N'
+                    DISPLAY 'Ese codigo no existe' LINE 21 POSITION 21
+                  ELSE
+                    PERFORM MOSTRAR-DATOS
+                    PERFORM MODIFICAR-DATOS
+                    DISPLAY "GRABAR CAMBIOS (S/N)?" POSITION 30
+                    LINE 22
+                    PERFORM UNTIL CORRECTA
+                       ACCEPT RES POSITION 53 LINE 22
+                    END-PERFORM
+                    IF RES = 'S' OR RES = 's'
+                       PERFORM GRABAR-FICHA
+                    END-IF
+                  END-IF
+                  DISPLAY '�DESEA MODIFICAR OTRA PELICULA?' LINE 22
+                  POSITION 20
+                  ACCEPT OPC LINE 22 POSITION 52
+                END-PERFORM.
+                PERFORM CERRAR-FICHERO.
+              EXIT PROGRAM.
+
+        ABRIR-FICHERO.
+               OPEN I-O PELICULA.
+               IF ESTADO-PELICULA NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                                LINE 25 POSITION 30 ESTADO-PELICULA
+                 ACCEPT RESPU
+               END-IF.
+
+        PORTADA.
+                DISPLAY COLOR-PORTADA
+                CALL 'S-WINDOW' USING 03 77 02 17
+                CANCEL 'S-WINDOW'
+                DISPLAY ' CAMBIO DE PELICULA ' LINE 2 POSITION 29
+                REVERSE
+                DISPLAY 'Codigo de Pelicula:' LINE 4 POSITION 25
+                DISPLAY 'Titulo.....................:'
+                LINE 6 POSITION 10
+                DISPLAY 'Genero.....................:'
+                LINE 8 POSITION 10
+                DISPLAY 'Director...................:'
+                LINE 10 POSITION 10
+                DISPLAY 'Precio.....................:'
+                LINE 12 POSITION 10
+                DISPLAY 'Clase de Pelicula..........:'
+                LINE 14 POSITION 10
+                DISPLAY 'Numero de Copias...........:'
+                LINE 16 POSITION 10
+                DISPLAY 'Categoria Precio(1-4):' LINE 16 POSITION 45.
+
+        MOSTRAR-DATOS.
+                DISPLAY TITULO LINE 6 POSITION 39
+                DISPLAY GENERO LINE 8 POSITION 39
+                DISPLAY DIRECTOR LINE 10 POSITION 39
+                DISPLAY PRECIO LINE 12 POSITION 39
+                DISPLAY CLASE-PELICULA LINE 14 POSITION 39
+                DISPLAY NUM-COPIAS LINE 16 POSITION 39
+                DISPLAY CLASE-PRECIO LINE 16 POSITION 69.
+
+        MODIFICAR-DATOS.
+                  ACCEPT TITULO LINE 6 POSITION 39 TAB NO BEEP UPDATE
+                  ACCEPT GENERO LINE 8 POSITION 39 TAB NO BEEP UPDATE
+                  ACCEPT DIRECTOR LINE 10 POSITION 39 TAB NO BEEP
+                  UPDATE
+                  ACCEPT PRECIO LINE 12 POSITION 39 TAB NO BEEP UPDATE
+                  ACCEPT CLASE-PELICULA LINE 14 POSITION 39 TAB
+                  NO BEEP UPDATE
+                  ACCEPT NUM-COPIAS LINE 16 POSITION 39 TAB NO BEEP
+                  UPDATE
+                  ACCEPT CLASE-PRECIO LINE 16 POSITION 69 TAB NO BEEP
+                  UPDATE.
+
+        GRABAR-FICHA.
+                  REWRITE REG-PELICULA INVALID KEY
+                    DISPLAY 'Error de escritura en disco,' LINE 21
+                    POSITION 15
+                    DISPLAY 'ficha no grabada ' LINE 21 POSITION 43
+                  NOT INVALID KEY
+                    MOVE 'CAMBIO' TO AUD-OPERACION
+                    MOVE 'PELICULA' TO AUD-ENTIDAD
+                    MOVE COD-PELI TO AUD-CLAVE
+                    CALL 'AUDITORIA' USING AUD-OPERACION AUD-ENTIDAD
+                                            AUD-CLAVE
+                    CANCEL 'AUDITORIA'
+                  END-REWRITE.
+
+        CERRAR-FICHERO.
+                CLOSE PELICULA.
