@@ -0,0 +1,303 @@
+        IDENTIFICATION DIVISION.
+         PROGRAM-ID. INFORME-MORA.
+        ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+              SELECT OPTIONAL ALQUILER ASSIGN TO DISK "ALQUILER.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS N-SALIDA
+              ALTERNATE RECORD KEY IS CODI-SOCIO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODI-PELI WITH DUPLICATES
+              FILE STATUS IS ESTADO-ALQUILER.
+
+              SELECT OPTIONAL SOCIOS ASSIGN TO DISK "SOCIOS.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS COD-SOCIO
+              ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DNI
+              FILE STATUS IS ESTADO-SOCIOS.
+
+              SELECT IMPRE ASSIGN TO PRINTER 'PRN'
+              FILE STATUS IS ESTADO-IMPRESORA.
+
+        DATA DIVISION.
+        FILE SECTION.
+          FD ALQUILER LABEL RECORD STANDARD.
+          01 REG-ALQUILER.
+           02 N-SALIDA PIC X(8).
+           02 FECHA-ALQ.
+            03 DIA PIC 99.
+            03 MES PIC 99.
+            03 ANO PIC 9999.
+           02 CODI-SOCIO PIC X(5).
+           02 CODI-PELI PIC X(6).
+           02 PRECI-ALQ PIC 9(4).
+           02 DEVUELTA PIC X.
+           02 FECHA-DEV.
+            03 DIA-DEV PIC 99.
+            03 MES-DEV PIC 99.
+            03 ANO-DEV PIC 9999.
+           02 RECARGO-MORA PIC 9(4).
+
+          FD SOCIOS LABEL RECORD STANDARD.
+          01 REG-SOCIOS.
+            05 COD-SOCIO PIC X(5).
+            05 NOMBRE.
+              07 APE1 PIC X(12).
+              07 APE2 PIC X(12).
+              07 NOMB PIC X(12).
+            05 DIRECCION PIC X(30).
+            05 DNI PIC X(10).
+            05 TELEFONO PIC X(10).
+            05 FECHA-NAC.
+              07 DIA-NAC    PIC 99.
+              07 MES-NAC    PIC 99.
+              07 ANO-NAC    PIC 9999.
+            05 FECHA-ALTA-SOCIO.
+              07 DIA-ALTA-SOCIO  PIC 99.
+              07 MES-ALTA-SOCIO  PIC 99.
+              07 ANO-ALTA-SOCIO  PIC 9999.
+            05 FECHA-CADUCIDAD.
+              07 DIA-CAD    PIC 99.
+              07 MES-CAD    PIC 99.
+              07 ANO-CAD    PIC 9999.
+
+         FD IMPRE LABEL RECORD STANDARD.
+          01 REG-IMPRE PIC X(80).
+
+        WORKING-STORAGE SECTION.
+         77 ESTADO-ALQUILER PIC XX.
+         77 ESTADO-SOCIOS PIC XX.
+         77 ESTADO-IMPRESORA PIC XX.
+         77 RES PIC X.
+          88 CORRECTOS VALUE 'S' 's' 'N' 'n'.
+         77 TECLA PIC 99.
+          88 ESC VALUE 27.
+          88 ABA VALUE 53.
+          88 F3 VALUE 03.
+         77 ESPERA PIC X.
+         77 CONT PIC 99.
+         77 FIN-FICHERO PIC X.
+         77 HAY-MORA PIC X.
+         77 ENCONTRADO-MORA PIC X.
+         77 PANT PIC 99.
+         77 DIAS-VENTANA PIC 99 VALUE 7.
+         77 FECHA-SISTEMA PIC X(8).
+         77 FECHA-HOY-YMD PIC 9(8).
+         77 FECHA-ALQ-YMD PIC 9(8).
+         77 HOY-INT PIC S9(9) COMP.
+         77 ALQ-INT PIC S9(9) COMP.
+         77 DIAS-RETRASO PIC 9(4).
+         77 NOMBRE-SOCIO PIC X(26).
+
+         01 CABECERA.
+          02 FILLER PIC X(28) VALUE SPACES.
+          02 FILLER PIC X(24) VALUE "INFORME DE MOROSOS".
+          02 FILLER PIC X(28) VALUE SPACES.
+
+         01 REGISTRO-MORA.
+          02 SAL-REG PIC X(8).
+          02 FILLER PIC X VALUE SPACES.
+          02 SOC-REG PIC X(26).
+          02 FILLER PIC X VALUE SPACES.
+          02 TEL-REG PIC X(10).
+          02 FILLER PIC X VALUE SPACES.
+          02 DIAS-REG PIC ZZZ9.
+          02 FILLER PIC X(6) VALUE " dias".
+
+        SCREEN SECTION.
+         01 AYUDA.
+          02 'F3: IMPRIMIR LISTADO'
+               COL 10 LINE 22.
+          02 'FLECHA ABAJO: MAS REGISTROS , ESC: VUELVE MENU PPAL'
+               COL 12 LINE 23.
+         01 PANTALLA.
+          02 FOREGROUND BROWN.
+          02 'N.SALIDA' COL 10 LINE 4.
+          02 'SOCIO' COL 22 LINE 4.
+          02 'TELEFONO' COL 50 LINE 4.
+          02 'DIAS DE RETRASO' COL 64 LINE 4.
+
+         01 AZUL.
+          02 BACKGROUND BLUE.
+          02 FOREGROUND WHITE.
+         01 NEGRO.
+          02 BACKGROUND BLACK.
+
+        PROCEDURE DIVISION.
+         INICIO.
+               PERFORM ABRIR-FICHERO.
+               DISPLAY NEGRO.
+               DISPLAY SPACES ERASE.
+               PERFORM PONE-PANTALLA.
+               DISPLAY AZUL.
+               PERFORM CALCULAR-FECHA-HOY.
+               IF ESTADO-ALQUILER NOT EQUAL '00'
+                   PERFORM NO-ARCHIVO
+               ELSE
+                  MOVE 1 TO PANT
+                  MOVE 'N' TO FIN-FICHERO
+                  MOVE 'N' TO HAY-MORA
+                  MOVE 6 TO CONT
+                  MOVE LOW-VALUES TO N-SALIDA
+                  START ALQUILER KEY > N-SALIDA INVALID KEY
+                    MOVE 'S' TO FIN-FICHERO
+                  END-START
+                  PERFORM BUSCAR-SIGUIENTE-MOROSO
+                  PERFORM UNTIL ESC OR FIN-FICHERO = 'S'
+                     MOVE 'S' TO HAY-MORA
+                     PERFORM RESOLVER-SOCIO
+                     DISPLAY N-SALIDA POSITION 10 LINE CONT
+                     DISPLAY NOMBRE-SOCIO POSITION 22 LINE CONT
+                     DISPLAY TELEFONO POSITION 50 LINE CONT
+                     DISPLAY DIAS-RETRASO POSITION 68 LINE CONT
+                     PERFORM BUSCAR-SIGUIENTE-MOROSO
+                     IF FIN-FICHERO = 'N'
+                        ADD 1 TO CONT
+                     END-IF
+                     IF CONT = 16 OR FIN-FICHERO = 'S'
+                       PERFORM UNTIL F3 OR ABA OR ESC
+                          ACCEPT RES POSITION 71 LINE 23 UPDATE
+                          ACCEPT TECLA FROM ESCAPE KEY
+                       END-PERFORM
+                       MOVE ' ' TO RES
+                       IF CONT = 16
+                         MOVE 6 TO CONT
+                         ADD 1 TO PANT
+                       END-IF
+                       IF F3
+                          PERFORM IMPRIMIR-LISTADO
+                       END-IF
+                       IF ABA AND PANT > 1 AND FIN-FICHERO = 'N'
+                         PERFORM PONE-PANTALLA
+                       END-IF
+                       IF NOT ESC
+                          MOVE 0 TO TECLA
+                       END-IF
+                     END-IF
+                  END-PERFORM
+                  IF HAY-MORA = 'N'
+                     PERFORM NO-ARCHIVO
+                  END-IF
+               END-IF.
+               PERFORM CERRAR-FICHERO
+               DISPLAY AZUL.
+               IF NOT ESC
+                 DISPLAY 'PULSA UNA TECLA PARA CONTINUAR' POSITION 28
+                       LINE 23
+                 ACCEPT ESPERA POSITION 71 LINE 23
+               END-IF.
+             EXIT PROGRAM.
+
+         ABRIR-FICHERO.
+               OPEN INPUT ALQUILER.
+               IF ESTADO-ALQUILER NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                               LINE 25 POSITION 30 ESTADO-ALQUILER
+                 ACCEPT ESPERA
+               END-IF.
+               OPEN INPUT SOCIOS.
+               IF ESTADO-SOCIOS NOT = "00"
+                 DISPLAY "Estado Del Archivo: "
+                               LINE 25 POSITION 30 ESTADO-SOCIOS
+                 ACCEPT ESPERA
+               END-IF.
+
+         CERRAR-FICHERO.
+               CLOSE ALQUILER.
+               CLOSE SOCIOS.
+
+         CALCULAR-FECHA-HOY.
+               MOVE FUNCTION CURRENT-DATE TO FECHA-SISTEMA
+               MOVE FECHA-SISTEMA TO FECHA-HOY-YMD
+               MOVE FUNCTION INTEGER-OF-DATE(FECHA-HOY-YMD)
+                 TO HOY-INT.
+
+         BUSCAR-SIGUIENTE-MOROSO.
+               MOVE 'N' TO ENCONTRADO-MORA
+               PERFORM UNTIL FIN-FICHERO = 'S' OR ENCONTRADO-MORA = 'S'
+                  READ ALQUILER NEXT RECORD
+                    AT END MOVE 'S' TO FIN-FICHERO
+                  END-READ
+                  IF FIN-FICHERO = 'N'
+                    IF DEVUELTA = 'N'
+                      COMPUTE FECHA-ALQ-YMD = ANO * 10000 + MES * 100
+                        + DIA
+                      MOVE FUNCTION INTEGER-OF-DATE(FECHA-ALQ-YMD)
+                        TO ALQ-INT
+                      COMPUTE DIAS-RETRASO = HOY-INT - ALQ-INT
+                      IF DIAS-RETRASO > DIAS-VENTANA
+                        MOVE 'S' TO ENCONTRADO-MORA
+                      END-IF
+                    END-IF
+                  END-IF
+               END-PERFORM.
+
+         RESOLVER-SOCIO.
+               MOVE SPACES TO NOMBRE-SOCIO
+               MOVE CODI-SOCIO TO COD-SOCIO
+               READ SOCIOS KEY IS COD-SOCIO INVALID KEY
+                 MOVE '(socio no encontrado)' TO NOMBRE-SOCIO
+                 MOVE SPACES TO TELEFONO
+               NOT INVALID KEY
+                 STRING APE1 DELIMITED BY SPACE
+                        ' ' DELIMITED BY SIZE
+                        APE2 DELIMITED BY SPACE
+                        ' ' DELIMITED BY SIZE
+                        NOMB DELIMITED BY SPACE
+                        INTO NOMBRE-SOCIO
+               END-READ.
+
+         NO-ARCHIVO.
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY 'NO HAY ALQUILERES EN MORA'
+                     POSITION 28 LINE 22 BLINK.
+
+         PONE-PANTALLA.
+               DISPLAY AZUL
+               CALL 'S-WINDOW' USING 03 78 02 18
+               CANCEL 'S-WINDOW'
+               DISPLAY ' INFORME DE MOROSOS ' POSITION 30 LINE 2
+                     REVERSE
+               DISPLAY PANTALLA
+               DISPLAY AZUL
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY AYUDA.
+
+         IMPRIMIR-LISTADO.
+               OPEN OUTPUT IMPRE
+               IF ESTADO-IMPRESORA = '00'
+                  WRITE REG-IMPRE FROM CABECERA
+                      BEFORE ADVANCING 2 LINES
+                  END-WRITE
+                  MOVE 'N' TO FIN-FICHERO
+                  MOVE LOW-VALUES TO N-SALIDA
+                  START ALQUILER KEY > N-SALIDA INVALID KEY
+                    MOVE 'S' TO FIN-FICHERO
+                  END-START
+                  PERFORM BUSCAR-SIGUIENTE-MOROSO
+                  PERFORM UNTIL FIN-FICHERO = 'S'
+                     PERFORM RESOLVER-SOCIO
+                     MOVE N-SALIDA TO SAL-REG
+                     MOVE NOMBRE-SOCIO TO SOC-REG
+                     MOVE TELEFONO TO TEL-REG
+                     MOVE DIAS-RETRASO TO DIAS-REG
+                     WRITE REG-IMPRE FROM REGISTRO-MORA
+                     END-WRITE
+                     PERFORM BUSCAR-SIGUIENTE-MOROSO
+                  END-PERFORM
+                  MOVE 01 TO TECLA
+               ELSE
+                  PERFORM NO-IMPRE
+               END-IF
+               CLOSE IMPRE.
+
+         NO-IMPRE.
+               CALL 'S-WINDOW' USING 03 78 21 24
+               CANCEL 'S-WINDOW'
+               DISPLAY 'ERROR DE IMPRESION' ESTADO-IMPRESORA
+                     POSITION 29 LINE 22 BLINK.
