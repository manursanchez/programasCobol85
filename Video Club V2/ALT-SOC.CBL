@@ -8,7 +8,7 @@
             SELECT OPTIONAL SOCIO ASSIGN TO DISK
                                            "SOCIOS.DAT"
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS SEQUENTIAL
+            ACCESS MODE IS DYNAMIC
             RECORD KEY IS COD-SOCIO
             ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
             ALTERNATE RECORD KEY IS DNI
@@ -39,7 +39,12 @@
          77 COLUMNA         PIC 9(2).
          77 TECLA           PIC 99.
            88 ESC                       VALUE 27.
-        
+         77 CODIGO-LIBRE    PIC X.
+           88 COD-OK                    VALUE "S".
+         77 DNI-LIBRE       PIC X.
+           88 DNI-OK                    VALUE "S".
+         77 COD-SOCIO-TEMP  PIC X(5).
+
         SCREEN SECTION.
          01 COLOR-PANTALLA.
            02 BACKGROUND BLUE.
@@ -54,18 +59,20 @@
             PERFORM INIC-CAMP.
             PERFORM TEST AFTER UNTIL ESC
               PERFORM ACEPTAR-CAMPO-PRINCIPAL
-              IF NOT ESC
+              IF NOT ESC AND COD-OK
                 PERFORM ACEPTAR-LOS-DEMAS-CAMPOS
-                DISPLAY "�Datos Correctos [S/N]?:"
-                                              LINE 23 POSITION 29
-                MOVE "S" TO RESPUESTA
-                ACCEPT RESPUESTA LINE 23 POSITION 53 UPDATE
-                DISPLAY " " LINE 23 POSITION 20 ERASE EOL
-                IF DATOS-CORREC
-                  PERFORM GRABAR-FICHA
-                  IF FICH-GRAB = "S"
-                    PERFORM INIC-CAMP
-                    PERFORM LIMPIAR-CAMPOS
+                IF DNI-OK
+                  DISPLAY "�Datos Correctos [S/N]?:"
+                                                LINE 23 POSITION 29
+                  MOVE "S" TO RESPUESTA
+                  ACCEPT RESPUESTA LINE 23 POSITION 53 UPDATE
+                  DISPLAY " " LINE 23 POSITION 20 ERASE EOL
+                  IF DATOS-CORREC
+                    PERFORM GRABAR-FICHA
+                    IF FICH-GRAB = "S"
+                      PERFORM INIC-CAMP
+                      PERFORM LIMPIAR-CAMPOS
+                    END-IF
                   END-IF
                 END-IF
               END-IF
@@ -74,7 +81,7 @@
             EXIT PROGRAM.
 
        ABRIR-FICHERO.
-            OPEN EXTEND SOCIO.
+            OPEN I-O SOCIO.
             IF ESTADO-SOCIOS NOT = "00"
               DISPLAY "Estado Del Archivo: "
                                 LINE 25 POSITION 30 ESTADO-SOCIOS
@@ -103,16 +110,39 @@
        ACEPTAR-CAMPO-PRINCIPAL.
             DISPLAY "Pulse la tecla ESC para finalizar el programa"
                                        LINE 23 POSITION 15.
+            MOVE "S" TO CODIGO-LIBRE.
             ACCEPT COD-SOCIO LINE 7 POSITION 35 TAB NO BEEP UPDATE.
             ACCEPT TECLA FROM ESCAPE KEY
             DISPLAY " " LINE 23 POSITION 15 ERASE EOL.
+            IF NOT ESC
+              READ SOCIO KEY IS COD-SOCIO INVALID KEY
+                MOVE "S" TO CODIGO-LIBRE
+              NOT INVALID KEY
+                MOVE "N" TO CODIGO-LIBRE
+                DISPLAY "Ese codigo ya ha sido utilizado"
+                                       LINE 23 POSITION 15
+                PERFORM INIC-CAMP
+              END-READ
+            END-IF.
 
        ACEPTAR-LOS-DEMAS-CAMPOS.
+            MOVE COD-SOCIO TO COD-SOCIO-TEMP
+            MOVE "N" TO DNI-LIBRE
+            PERFORM UNTIL DNI-OK
+              ACCEPT DNI   LINE 17 POSITION 35 TAB NO BEEP UPDATE.
+              READ SOCIO KEY IS DNI INVALID KEY
+                MOVE "S" TO DNI-LIBRE
+              NOT INVALID KEY
+                DISPLAY "DNI ya registrado" LINE 23 POSITION 15
+                DISPLAY " " LINE 23 POSITION 40 ERASE EOL
+              END-READ
+            END-PERFORM
+            DISPLAY " " LINE 23 POSITION 15 ERASE EOL
+            MOVE COD-SOCIO-TEMP TO COD-SOCIO
             ACCEPT APE1  LINE 9  POSITION 35 TAB NO BEEP UPDATE.
             ACCEPT APE2  LINE 11 POSITION 35 TAB NO BEEP UPDATE.
             ACCEPT NOMB  LINE 13 POSITION 35 TAB NO BEEP UPDATE.
             ACCEPT DIRECCION LINE 15 POSITION 35 TAB NO BEEP UPDATE.
-            ACCEPT DNI   LINE 17 POSITION 35 TAB NO BEEP UPDATE.
             ACCEPT TELEFONO LINE 19 POSITION 35 TAB NO BEEP UPDATE.
 
        GRABAR-FICHA.
