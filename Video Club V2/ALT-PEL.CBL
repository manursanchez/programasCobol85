@@ -19,9 +19,11 @@
 	    05 cod-peli pic x(6).
 	    05 titulo pic x(30).
 	    05 genero pic x(15).
-	    05 director pic x(15).
-	    05 precio pic 9(5).
-	    05 clave-pelicula pic x.
+	    05 director pic x(25).
+	    05 precio pic 9(4).
+	    05 clase-pelicula pic 9.
+	    05 num-copias pic 99.
+	    05 copias-alquiladas pic 99.
 	    05 disponible pic x.
 	working-storage section.
 	77 estado-pelicula pic xx.
@@ -67,7 +69,8 @@
 	       display 'Genero:' line 8 position 10
 	       display 'Director:' line 10 position 10
 	       display 'Precio:' line 6 position 55
-	       display 'Clave de pelicula:' line 8 position 55
+	       display 'Clase de pelicula:' line 8 position 55
+	       display 'Numero de copias:' line 12 position 10
 	       display 'Disponible :' line 10 position 55.
 
 	pedir-datos.
@@ -75,7 +78,9 @@
 		  accept genero line 8 position 17
 		  accept director line 10 position 19
 		  accept precio line 6 position 63
-		  accept clave-pelicula line 8 position 73
+		  accept clase-pelicula line 8 position 73
+		  accept num-copias line 12 position 28
+		  move 0 to copias-alquiladas
 		  accept disponible line 10 position 68.
 
 	grabar-ficha.
